@@ -0,0 +1,279 @@
+      *>****************************************************************
+      *> PROGRAM:  EMSHIER
+      *> PURPOSE:  Walk the EMASSTRT extract and emit a normalized
+      *>           parent/child hierarchy file (CMAS -> PLEX -> CSYS ->
+      *>           MVS image -> CEC) for the CMDB topology feed, so the
+      *>           relationships implied by the flat extract don't have
+      *>           to be re-derived with ad hoc dedup logic each time.
+      *>****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMSHIER.
+       AUTHOR. MQ-API-MAINT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMASSTRT-FILE ASSIGN TO EMASSTRT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EMASSTRT-STATUS.
+
+           SELECT SORT-WORK ASSIGN TO SORTWK1.
+
+           SELECT HIER-FILE ASSIGN TO CMDBHIER
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-HIER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMASSTRT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 152 CHARACTERS.
+       COPY "sampleCopyBook.cpy".
+
+       SD  SORT-WORK
+           RECORD CONTAINS 152 CHARACTERS.
+       01  SW-RECORD.
+           05  SW-CMASNAME         PIC X(8).
+           05  SW-PLEXNAME         PIC X(8).
+           05  SW-CSYSNAME         PIC X(8).
+           05  SW-MVSNAME          PIC X(4).
+           05  SW-CECNAME          PIC X(8).
+           05  SW-SYSPLEX          PIC X(8).
+           05  FILLER              PIC X(108).
+
+       FD  HIER-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 64 CHARACTERS.
+       COPY "hierCopyBook.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-EMASSTRT-STATUS      PIC XX VALUE SPACES.
+       01  WS-HIER-STATUS          PIC XX VALUE SPACES.
+       01  WS-EOF-SW               PIC X VALUE 'N'.
+           88  END-OF-SORT                VALUE 'Y'.
+
+       01  WS-FIRST-RECORD         PIC X VALUE 'Y'.
+           88  IS-FIRST-RECORD             VALUE 'Y'.
+
+       01  WS-PREV-CMASNAME        PIC X(8) VALUE SPACES.
+       01  WS-PREV-PLEXNAME        PIC X(8) VALUE SPACES.
+
+      *>  MVSNAME/CECNAME are not part of the sort key (an MVS image or
+      *>  CEC can be shared across CSYSNAME entries that land anywhere
+      *>  in CMAS/PLEX/CSYS order), so a simple adjacent control-break
+      *>  cannot catch every repeat - these tables track every edge
+      *>  (parent+child pair) already emitted for the run, the same
+      *>  lookup-table/SEARCH pattern EMSORPH uses for its CMAS table.
+      *>  The child key alone is not enough to dedupe on: one MVS image
+      *>  normally hosts several CSYSNAME regions, and one CEC normally
+      *>  hosts several MVS images, so each distinct parent+child edge
+      *>  has to be kept, not just the first parent seen for a child.
+       01  WS-MVSI-SEEN.
+           05  WS-MVSI-SEEN-COUNT  PIC 9(5) VALUE ZERO.
+           05  WS-MVSI-SEEN-ENTRY OCCURS 1 TO 5000 TIMES
+                   DEPENDING ON WS-MVSI-SEEN-COUNT
+                   INDEXED BY WS-MVSI-SEEN-IDX.
+               10  WS-MVSI-SEEN-CSYSNAME  PIC X(8).
+               10  WS-MVSI-SEEN-NAME      PIC X(4).
+
+       01  WS-CEC-SEEN.
+           05  WS-CEC-SEEN-COUNT   PIC 9(5) VALUE ZERO.
+           05  WS-CEC-SEEN-ENTRY OCCURS 1 TO 5000 TIMES
+                   DEPENDING ON WS-CEC-SEEN-COUNT
+                   INDEXED BY WS-CEC-SEEN-IDX.
+               10  WS-CEC-SEEN-MVSNAME    PIC X(4).
+               10  WS-CEC-SEEN-NAME       PIC X(8).
+
+       01  WS-ALREADY-SEEN-SW      PIC X VALUE 'N'.
+           88  ALREADY-SEEN                VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-SORT-EXTRACT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN OUTPUT HIER-FILE
+           IF WS-HIER-STATUS NOT = '00'
+               DISPLAY 'EMSHIER: UNABLE TO OPEN CMDBHIER - '
+                       WS-HIER-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       2000-SORT-EXTRACT.
+           SORT SORT-WORK
+               ON ASCENDING KEY SW-CMASNAME
+               ON ASCENDING KEY SW-PLEXNAME
+               ON ASCENDING KEY SW-CSYSNAME
+               INPUT PROCEDURE IS 2100-SORT-INPUT
+               OUTPUT PROCEDURE IS 2200-SORT-OUTPUT.
+
+       2100-SORT-INPUT.
+           OPEN INPUT EMASSTRT-FILE
+           IF WS-EMASSTRT-STATUS NOT = '00'
+               DISPLAY 'EMSHIER: UNABLE TO OPEN EMASSTRT - '
+                       WS-EMASSTRT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-EMASSTRT-STATUS = '10'
+               READ EMASSTRT-FILE
+                   AT END
+                       MOVE '10' TO WS-EMASSTRT-STATUS
+                   NOT AT END
+                       MOVE CMASNAME TO SW-CMASNAME
+                       MOVE PLEXNAME TO SW-PLEXNAME
+                       MOVE CSYSNAME TO SW-CSYSNAME
+                       MOVE MVSNAME  TO SW-MVSNAME
+                       MOVE CECNAME  TO SW-CECNAME
+                       MOVE SYSPLEX  TO SW-SYSPLEX
+                       RELEASE SW-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE EMASSTRT-FILE.
+
+       2200-SORT-OUTPUT.
+           MOVE 'N' TO WS-EOF-SW
+           RETURN SORT-WORK
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-RETURN
+           PERFORM UNTIL END-OF-SORT
+               PERFORM 3000-PROCESS-SORTED-RECORD
+               RETURN SORT-WORK
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SW
+               END-RETURN
+           END-PERFORM.
+
+       3000-PROCESS-SORTED-RECORD.
+           IF IS-FIRST-RECORD OR SW-CMASNAME NOT = WS-PREV-CMASNAME
+               PERFORM 4100-EMIT-CMAS-ROW
+               MOVE SW-CMASNAME TO WS-PREV-CMASNAME
+               MOVE SPACES TO WS-PREV-PLEXNAME
+           END-IF
+           IF WS-PREV-PLEXNAME = SPACES
+              OR SW-PLEXNAME NOT = WS-PREV-PLEXNAME
+               PERFORM 4200-EMIT-PLEX-ROW
+               MOVE SW-PLEXNAME TO WS-PREV-PLEXNAME
+           END-IF
+           MOVE 'N' TO WS-FIRST-RECORD
+           PERFORM 4300-EMIT-CSYS-ROW
+           PERFORM 4350-LOOKUP-MVSI-SEEN
+           IF NOT ALREADY-SEEN
+               PERFORM 4400-EMIT-MVSI-ROW
+               PERFORM 4360-REMEMBER-MVSI-SEEN
+           END-IF
+           PERFORM 4450-LOOKUP-CEC-SEEN
+           IF NOT ALREADY-SEEN
+               PERFORM 4500-EMIT-CEC-ROW
+               PERFORM 4460-REMEMBER-CEC-SEEN
+           END-IF.
+
+       4350-LOOKUP-MVSI-SEEN.
+           MOVE 'N' TO WS-ALREADY-SEEN-SW
+           IF WS-MVSI-SEEN-COUNT > 0
+               SET WS-MVSI-SEEN-IDX TO 1
+               SEARCH WS-MVSI-SEEN-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WS-MVSI-SEEN-CSYSNAME(WS-MVSI-SEEN-IDX) = SW-CSYSNAME
+                      AND WS-MVSI-SEEN-NAME(WS-MVSI-SEEN-IDX) = SW-MVSNAME
+                       MOVE 'Y' TO WS-ALREADY-SEEN-SW
+               END-SEARCH
+           END-IF.
+
+       4360-REMEMBER-MVSI-SEEN.
+           IF WS-MVSI-SEEN-COUNT < 5000
+               ADD 1 TO WS-MVSI-SEEN-COUNT
+               MOVE SW-CSYSNAME
+                   TO WS-MVSI-SEEN-CSYSNAME(WS-MVSI-SEEN-COUNT)
+               MOVE SW-MVSNAME
+                   TO WS-MVSI-SEEN-NAME(WS-MVSI-SEEN-COUNT)
+           END-IF.
+
+       4450-LOOKUP-CEC-SEEN.
+           MOVE 'N' TO WS-ALREADY-SEEN-SW
+           IF WS-CEC-SEEN-COUNT > 0
+               SET WS-CEC-SEEN-IDX TO 1
+               SEARCH WS-CEC-SEEN-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WS-CEC-SEEN-MVSNAME(WS-CEC-SEEN-IDX) = SW-MVSNAME
+                      AND WS-CEC-SEEN-NAME(WS-CEC-SEEN-IDX) = SW-CECNAME
+                       MOVE 'Y' TO WS-ALREADY-SEEN-SW
+               END-SEARCH
+           END-IF.
+
+       4460-REMEMBER-CEC-SEEN.
+           IF WS-CEC-SEEN-COUNT < 5000
+               ADD 1 TO WS-CEC-SEEN-COUNT
+               MOVE SW-MVSNAME
+                   TO WS-CEC-SEEN-MVSNAME(WS-CEC-SEEN-COUNT)
+               MOVE SW-CECNAME
+                   TO WS-CEC-SEEN-NAME(WS-CEC-SEEN-COUNT)
+           END-IF.
+
+       4100-EMIT-CMAS-ROW.
+           MOVE SPACES TO HIER-RECORD
+           MOVE 'CMAS' TO HR-LEVEL-CODE
+           MOVE SW-SYSPLEX  TO HR-PARENT-KEY
+           MOVE SW-CMASNAME TO HR-CHILD-KEY
+           MOVE SW-CMASNAME TO HR-CMASNAME
+           MOVE SW-SYSPLEX  TO HR-SYSPLEX
+           PERFORM 5000-WRITE-HIER-ROW.
+
+       4200-EMIT-PLEX-ROW.
+           MOVE SPACES TO HIER-RECORD
+           MOVE 'PLEX' TO HR-LEVEL-CODE
+           MOVE SW-CMASNAME TO HR-PARENT-KEY
+           MOVE SW-PLEXNAME TO HR-CHILD-KEY
+           MOVE SW-CMASNAME TO HR-CMASNAME
+           MOVE SW-PLEXNAME TO HR-PLEXNAME
+           PERFORM 5000-WRITE-HIER-ROW.
+
+       4300-EMIT-CSYS-ROW.
+           MOVE SPACES TO HIER-RECORD
+           MOVE 'CSYS' TO HR-LEVEL-CODE
+           MOVE SW-PLEXNAME TO HR-PARENT-KEY
+           MOVE SW-CSYSNAME TO HR-CHILD-KEY
+           MOVE SW-CMASNAME TO HR-CMASNAME
+           MOVE SW-PLEXNAME TO HR-PLEXNAME
+           MOVE SW-CSYSNAME TO HR-CSYSNAME
+           PERFORM 5000-WRITE-HIER-ROW.
+
+       4400-EMIT-MVSI-ROW.
+           MOVE SPACES TO HIER-RECORD
+           MOVE 'MVSI' TO HR-LEVEL-CODE
+           MOVE SW-CSYSNAME TO HR-PARENT-KEY
+           MOVE SW-MVSNAME  TO HR-CHILD-KEY
+           MOVE SW-CSYSNAME TO HR-CSYSNAME
+           MOVE SW-MVSNAME  TO HR-MVSNAME
+           PERFORM 5000-WRITE-HIER-ROW.
+
+       4500-EMIT-CEC-ROW.
+           MOVE SPACES TO HIER-RECORD
+           MOVE 'CEC ' TO HR-LEVEL-CODE
+           MOVE SW-MVSNAME  TO HR-PARENT-KEY
+           MOVE SW-CECNAME  TO HR-CHILD-KEY
+           MOVE SW-MVSNAME  TO HR-MVSNAME
+           MOVE SW-CECNAME  TO HR-CECNAME
+           PERFORM 5000-WRITE-HIER-ROW.
+
+       5000-WRITE-HIER-ROW.
+           WRITE HIER-RECORD
+           IF WS-HIER-STATUS NOT = '00'
+               DISPLAY 'EMSHIER: WRITE FAILED - ' WS-HIER-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE HIER-FILE.
