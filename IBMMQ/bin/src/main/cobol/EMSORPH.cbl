@@ -0,0 +1,168 @@
+      *>****************************************************************
+      *> PROGRAM:  EMSORPH
+      *> PURPOSE:  Reconcile STATUS-R REMOTE entries on the EMASSTRT
+      *>           extract against the LOCAL CMAS entries in the same
+      *>           run.  Flags any CSYSNAME marked REMOTE whose owning
+      *>           CMASNAME has no matching LOCAL record - the
+      *>           condition seen when a CMAS link drops and dynamic
+      *>           routing to that plex goes stale silently.
+      *>
+      *>           Pass 1 builds the table of CMAS names that this run
+      *>           reports as owned LOCAL.  Pass 2 rereads the extract
+      *>           and reports every REMOTE CSYSNAME whose CMASNAME is
+      *>           not in that table.
+      *>****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMSORPH.
+       AUTHOR. MQ-API-MAINT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMASSTRT-FILE ASSIGN TO EMASSTRT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EMASSTRT-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO ORPHRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMASSTRT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 152 CHARACTERS.
+       COPY "sampleCopyBook.cpy".
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE             PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EMASSTRT-STATUS      PIC XX VALUE SPACES.
+       01  WS-REPORT-STATUS        PIC XX VALUE SPACES.
+
+       01  WS-CMAS-TABLE.
+           05  WS-CMAS-COUNT       PIC 9(5) VALUE ZERO.
+           05  WS-CMAS-ENTRY OCCURS 1 TO 2000 TIMES
+                   DEPENDING ON WS-CMAS-COUNT
+                   INDEXED BY WS-CMAS-IDX.
+               10  WS-CMAS-NAME    PIC X(8).
+
+       01  WS-FOUND-SW             PIC X VALUE 'N'.
+           88  CMAS-FOUND                 VALUE 'Y'.
+
+       01  WS-ORPHAN-COUNT         PIC 9(7) VALUE ZERO.
+       01  WS-REMOTE-COUNT         PIC 9(7) VALUE ZERO.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER              PIC X(19) VALUE
+               'ORPHANED REMOTE - '.
+           05  FILLER              PIC X(10) VALUE 'CSYSNAME='.
+           05  WS-DT-CSYSNAME      PIC X(8).
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  FILLER              PIC X(10) VALUE 'PLEXNAME='.
+           05  WS-DT-PLEXNAME      PIC X(8).
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  FILLER              PIC X(9)  VALUE 'CMASNAME='.
+           05  WS-DT-CMASNAME      PIC X(8).
+
+       01  WS-TOTAL-LINE.
+           05  FILLER              PIC X(20) VALUE
+               'REMOTE ENTRIES SEEN:'.
+           05  WS-TL-REMOTE        PIC ZZZ,ZZ9.
+           05  FILLER              PIC X(4)  VALUE SPACES.
+           05  FILLER              PIC X(9)  VALUE 'ORPHANED:'.
+           05  WS-TL-ORPHAN        PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-BUILD-LOCAL-TABLE
+           PERFORM 3000-CHECK-REMOTE-ENTRIES
+           PERFORM 8000-WRITE-TOTALS
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = '00'
+               DISPLAY 'EMSORPH: UNABLE TO OPEN ORPHRPT - '
+                       WS-REPORT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       2000-BUILD-LOCAL-TABLE.
+           OPEN INPUT EMASSTRT-FILE
+           IF WS-EMASSTRT-STATUS NOT = '00'
+               DISPLAY 'EMSORPH: UNABLE TO OPEN EMASSTRT - '
+                       WS-EMASSTRT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-EMASSTRT-STATUS = '10'
+               READ EMASSTRT-FILE
+                   AT END
+                       MOVE '10' TO WS-EMASSTRT-STATUS
+                   NOT AT END
+                       IF LOCAL
+                       AND WS-CMAS-COUNT < 2000
+                           ADD 1 TO WS-CMAS-COUNT
+                           MOVE CMASNAME
+                               TO WS-CMAS-NAME(WS-CMAS-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE EMASSTRT-FILE.
+
+       3000-CHECK-REMOTE-ENTRIES.
+           MOVE '00' TO WS-EMASSTRT-STATUS
+           OPEN INPUT EMASSTRT-FILE
+           PERFORM UNTIL WS-EMASSTRT-STATUS = '10'
+               READ EMASSTRT-FILE
+                   AT END
+                       MOVE '10' TO WS-EMASSTRT-STATUS
+                   NOT AT END
+                       IF REMOTE
+                           ADD 1 TO WS-REMOTE-COUNT
+                           PERFORM 3100-LOOKUP-CMAS
+                           IF NOT CMAS-FOUND
+                               PERFORM 3200-REPORT-ORPHAN
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE EMASSTRT-FILE.
+
+       3100-LOOKUP-CMAS.
+           MOVE 'N' TO WS-FOUND-SW
+           IF WS-CMAS-COUNT > 0
+               SET WS-CMAS-IDX TO 1
+               SEARCH WS-CMAS-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WS-CMAS-NAME(WS-CMAS-IDX) = CMASNAME
+                       MOVE 'Y' TO WS-FOUND-SW
+               END-SEARCH
+           END-IF.
+
+       3200-REPORT-ORPHAN.
+           ADD 1 TO WS-ORPHAN-COUNT
+           MOVE CSYSNAME TO WS-DT-CSYSNAME
+           MOVE PLEXNAME TO WS-DT-PLEXNAME
+           MOVE CMASNAME TO WS-DT-CMASNAME
+           WRITE REPORT-LINE FROM WS-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+
+       8000-WRITE-TOTALS.
+           MOVE WS-REMOTE-COUNT TO WS-TL-REMOTE
+           MOVE WS-ORPHAN-COUNT TO WS-TL-ORPHAN
+           WRITE REPORT-LINE FROM WS-TOTAL-LINE
+               AFTER ADVANCING 2 LINES.
+
+       9000-TERMINATE.
+           CLOSE REPORT-FILE.
