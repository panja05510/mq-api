@@ -0,0 +1,144 @@
+      *>****************************************************************
+      *> PROGRAM:  EMSAPLIX
+      *> PURPOSE:  Build a CSYSAPPL-keyed reverse lookup file from the
+      *>           EMASSTRT extract so MQ trigger monitoring can resolve
+      *>           a triggered APPLID straight to its owning CSYSNAME,
+      *>           PLEXNAME and CMASNAME instead of scanning the whole
+      *>           extract sequentially every time.
+      *>
+      *>           APPLIDX-FILE is built ACCESS MODE IS SEQUENTIAL, so
+      *>           the extract is sorted into CSYSAPPL order first (the
+      *>           same internal SORT this suite already uses ahead of
+      *>           its other keyed/report builds) rather than relying
+      *>           on EMASSTRT's own physical order to already be in
+      *>           ascending CSYSAPPL sequence.
+      *>****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMSAPLIX.
+       AUTHOR. MQ-API-MAINT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMASSTRT-FILE ASSIGN TO EMASSTRT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EMASSTRT-STATUS.
+
+           SELECT SORT-WORK ASSIGN TO SORTWK1.
+
+           SELECT APPLIDX-FILE ASSIGN TO APPLIDX
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS AX-CSYSAPPL
+               FILE STATUS IS WS-APPLIDX-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMASSTRT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 152 CHARACTERS.
+       COPY "sampleCopyBook.cpy".
+
+       SD  SORT-WORK
+           RECORD CONTAINS 32 CHARACTERS.
+       01  SW-RECORD.
+           05  SW-CSYSAPPL         PIC X(8).
+           05  SW-CSYSNAME         PIC X(8).
+           05  SW-PLEXNAME         PIC X(8).
+           05  SW-CMASNAME         PIC X(8).
+
+       FD  APPLIDX-FILE
+           RECORD CONTAINS 32 CHARACTERS.
+       COPY "applIndexCopyBook.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-EMASSTRT-STATUS      PIC XX VALUE SPACES.
+       01  WS-APPLIDX-STATUS       PIC XX VALUE SPACES.
+       01  WS-BUILT-COUNT          PIC 9(7) VALUE ZERO.
+       01  WS-DUP-COUNT            PIC 9(7) VALUE ZERO.
+       01  WS-EOF-SW               PIC X VALUE 'N'.
+           88  END-OF-SORT                VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-SORT-EXTRACT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN OUTPUT APPLIDX-FILE
+           IF WS-APPLIDX-STATUS NOT = '00'
+               DISPLAY 'EMSAPLIX: UNABLE TO OPEN APPLIDX - '
+                       WS-APPLIDX-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       2000-SORT-EXTRACT.
+           SORT SORT-WORK
+               ON ASCENDING KEY SW-CSYSAPPL
+               INPUT PROCEDURE IS 2100-SORT-INPUT
+               OUTPUT PROCEDURE IS 2200-SORT-OUTPUT.
+
+       2100-SORT-INPUT.
+           OPEN INPUT EMASSTRT-FILE
+           IF WS-EMASSTRT-STATUS NOT = '00'
+               DISPLAY 'EMSAPLIX: UNABLE TO OPEN EMASSTRT - '
+                       WS-EMASSTRT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-EMASSTRT-STATUS = '10'
+               READ EMASSTRT-FILE
+                   AT END
+                       MOVE '10' TO WS-EMASSTRT-STATUS
+                   NOT AT END
+                       MOVE CSYSAPPL TO SW-CSYSAPPL
+                       MOVE CSYSNAME TO SW-CSYSNAME
+                       MOVE PLEXNAME TO SW-PLEXNAME
+                       MOVE CMASNAME TO SW-CMASNAME
+                       RELEASE SW-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE EMASSTRT-FILE.
+
+       2200-SORT-OUTPUT.
+           MOVE 'N' TO WS-EOF-SW
+           RETURN SORT-WORK
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-RETURN
+           PERFORM UNTIL END-OF-SORT
+               PERFORM 3000-BUILD-INDEX-ENTRY
+               RETURN SORT-WORK
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SW
+               END-RETURN
+           END-PERFORM.
+
+       3000-BUILD-INDEX-ENTRY.
+           MOVE SPACES TO APPL-INDEX-RECORD
+           MOVE SW-CSYSAPPL TO AX-CSYSAPPL
+           MOVE SW-CSYSNAME TO AX-CSYSNAME
+           MOVE SW-PLEXNAME TO AX-PLEXNAME
+           MOVE SW-CMASNAME TO AX-CMASNAME
+           WRITE APPL-INDEX-RECORD
+           IF WS-APPLIDX-STATUS = '00'
+               ADD 1 TO WS-BUILT-COUNT
+           ELSE
+               ADD 1 TO WS-DUP-COUNT
+               DISPLAY 'EMSAPLIX: SKIPPED DUPLICATE CSYSAPPL='
+                       SW-CSYSAPPL ' FOR CSYSNAME=' SW-CSYSNAME
+                       ' STATUS=' WS-APPLIDX-STATUS
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE APPLIDX-FILE
+           DISPLAY 'EMSAPLIX: INDEX ENTRIES BUILT - ' WS-BUILT-COUNT
+           DISPLAY 'EMSAPLIX: DUPLICATE APPLIDS SKIPPED - '
+                   WS-DUP-COUNT.
