@@ -0,0 +1,200 @@
+      *>****************************************************************
+      *> PROGRAM:  EMSOSREL
+      *> PURPOSE:  Roll up MAS counts by OPSYSREL and SYSID/MVSNAME
+      *>           across the SYSPLEX so the CICSplex systems still on
+      *>           an older z/OS release can be seen at a glance ahead
+      *>           of a z/OS upgrade cutover, instead of querying each
+      *>           MVS image individually.
+      *>****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMSOSREL.
+       AUTHOR. MQ-API-MAINT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMASSTRT-FILE ASSIGN TO EMASSTRT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EMASSTRT-STATUS.
+
+           SELECT SORT-WORK ASSIGN TO SORTWK1.
+
+           SELECT REPORT-FILE ASSIGN TO OSRELRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMASSTRT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 152 CHARACTERS.
+       COPY "sampleCopyBook.cpy".
+
+       SD  SORT-WORK
+           RECORD CONTAINS 152 CHARACTERS.
+       01  SW-RECORD.
+           05  SW-SYSPLEX          PIC X(8).
+           05  SW-OPSYSREL         PIC X(4).
+           05  SW-SYSID            PIC X(4).
+           05  SW-MVSNAME          PIC X(4).
+           05  SW-CSYSNAME         PIC X(8).
+           05  FILLER              PIC X(124).
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE             PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EMASSTRT-STATUS      PIC XX VALUE SPACES.
+       01  WS-REPORT-STATUS        PIC XX VALUE SPACES.
+       01  WS-EOF-SW               PIC X VALUE 'N'.
+           88  END-OF-SORT                VALUE 'Y'.
+
+       01  WS-FIRST-RECORD         PIC X VALUE 'Y'.
+           88  IS-FIRST-RECORD             VALUE 'Y'.
+
+       01  WS-TOTAL-RECS           PIC 9(7) VALUE ZERO.
+
+       01  WS-BREAK-KEYS.
+           05  WS-PREV-SYSPLEX     PIC X(8) VALUE SPACES.
+           05  WS-PREV-OPSYSREL    PIC X(4) VALUE SPACES.
+           05  WS-PREV-SYSID       PIC X(4) VALUE SPACES.
+
+       01  WS-GROUP-COUNT          PIC 9(7) VALUE ZERO.
+
+       01  WS-HEADING-1.
+           05  FILLER              PIC X(1)  VALUE '1'.
+           05  FILLER              PIC X(48) VALUE
+               'EMSOSREL - OPSYSREL/SYSID ROLLUP BY SYSPLEX'.
+
+       01  WS-HEADING-2.
+           05  FILLER              PIC X(8)  VALUE 'SYSPLEX'.
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  FILLER              PIC X(8)  VALUE 'OPSYSREL'.
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  FILLER              PIC X(5)  VALUE 'SYSID'.
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  FILLER              PIC X(9)  VALUE 'MAS COUNT'.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DT-SYSPLEX       PIC X(8).
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  WS-DT-OPSYSREL      PIC X(8).
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  WS-DT-SYSID         PIC X(5).
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  WS-DT-COUNT         PIC ZZZ,ZZ9.
+
+       01  WS-TOTAL-LINE.
+           05  FILLER              PIC X(20) VALUE
+               'TOTAL MAS RECORDS: '.
+           05  WS-TL-TOTAL         PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-SORT-EXTRACT
+           PERFORM 8000-WRITE-TOTALS
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = '00'
+               DISPLAY 'EMSOSREL: UNABLE TO OPEN OSRELRPT - '
+                       WS-REPORT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           WRITE REPORT-LINE FROM WS-HEADING-1
+               AFTER ADVANCING PAGE
+           WRITE REPORT-LINE FROM WS-HEADING-2
+               AFTER ADVANCING 2 LINES.
+
+       2000-SORT-EXTRACT.
+           SORT SORT-WORK
+               ON ASCENDING KEY SW-SYSPLEX
+               ON ASCENDING KEY SW-OPSYSREL
+               ON ASCENDING KEY SW-SYSID
+               INPUT PROCEDURE IS 2100-SORT-INPUT
+               OUTPUT PROCEDURE IS 2200-SORT-OUTPUT.
+
+       2100-SORT-INPUT.
+           OPEN INPUT EMASSTRT-FILE
+           IF WS-EMASSTRT-STATUS NOT = '00'
+               DISPLAY 'EMSOSREL: UNABLE TO OPEN EMASSTRT - '
+                       WS-EMASSTRT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-EMASSTRT-STATUS = '10'
+               READ EMASSTRT-FILE
+                   AT END
+                       MOVE '10' TO WS-EMASSTRT-STATUS
+                   NOT AT END
+                       MOVE SYSPLEX  TO SW-SYSPLEX
+                       MOVE OPSYSREL TO SW-OPSYSREL
+                       MOVE SYSID    TO SW-SYSID
+                       MOVE MVSNAME  TO SW-MVSNAME
+                       MOVE CSYSNAME TO SW-CSYSNAME
+                       ADD 1 TO WS-TOTAL-RECS
+                       RELEASE SW-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE EMASSTRT-FILE.
+
+       2200-SORT-OUTPUT.
+           MOVE 'N' TO WS-EOF-SW
+           RETURN SORT-WORK
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-RETURN
+           PERFORM UNTIL END-OF-SORT
+               PERFORM 3000-PROCESS-SORTED-RECORD
+               RETURN SORT-WORK
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SW
+               END-RETURN
+           END-PERFORM
+           IF NOT IS-FIRST-RECORD
+               PERFORM 4000-WRITE-GROUP-LINE
+           END-IF.
+
+       3000-PROCESS-SORTED-RECORD.
+           IF IS-FIRST-RECORD
+               MOVE 'N' TO WS-FIRST-RECORD
+               MOVE SW-SYSPLEX  TO WS-PREV-SYSPLEX
+               MOVE SW-OPSYSREL TO WS-PREV-OPSYSREL
+               MOVE SW-SYSID    TO WS-PREV-SYSID
+           END-IF
+           IF SW-SYSPLEX NOT = WS-PREV-SYSPLEX
+              OR SW-OPSYSREL NOT = WS-PREV-OPSYSREL
+              OR SW-SYSID NOT = WS-PREV-SYSID
+               PERFORM 4000-WRITE-GROUP-LINE
+               MOVE SW-SYSPLEX  TO WS-PREV-SYSPLEX
+               MOVE SW-OPSYSREL TO WS-PREV-OPSYSREL
+               MOVE SW-SYSID    TO WS-PREV-SYSID
+               MOVE ZERO TO WS-GROUP-COUNT
+           END-IF
+           ADD 1 TO WS-GROUP-COUNT.
+
+       4000-WRITE-GROUP-LINE.
+           IF WS-GROUP-COUNT > 0
+               MOVE WS-PREV-SYSPLEX  TO WS-DT-SYSPLEX
+               MOVE WS-PREV-OPSYSREL TO WS-DT-OPSYSREL
+               MOVE WS-PREV-SYSID    TO WS-DT-SYSID
+               MOVE WS-GROUP-COUNT   TO WS-DT-COUNT
+               WRITE REPORT-LINE FROM WS-DETAIL-LINE
+                   AFTER ADVANCING 1 LINE
+           END-IF.
+
+       8000-WRITE-TOTALS.
+           MOVE WS-TOTAL-RECS TO WS-TL-TOTAL
+           WRITE REPORT-LINE FROM WS-TOTAL-LINE
+               AFTER ADVANCING 2 LINES.
+
+       9000-TERMINATE.
+           CLOSE REPORT-FILE.
