@@ -0,0 +1,281 @@
+      *>****************************************************************
+      *> PROGRAM:  EMSSPCHG
+      *> PURPOSE:  Day-over-day change log for MON-SPEC, RTA-SPEC and
+      *>           WLM-SPEC.  Matches today's EMASSTRT extract against
+      *>           yesterday's by CSYSNAME and writes an audit log
+      *>           entry whenever any of the three spec assignments
+      *>           differs, so "who reassigned the WLM spec on this AOR
+      *>           and when" has an answer instead of a guess.  CSYSNAME
+      *>           entries new to today's extract or dropped since
+      *>           yesterday's are logged as ADDED/REMOVED so the log
+      *>           stays a complete audit trail of the CICSplex system
+      *>           population as well as its spec assignments.
+      *>****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMSSPCHG.
+       AUTHOR. MQ-API-MAINT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TODAY-FILE ASSIGN TO EMASTODY
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TODAY-STATUS.
+
+           SELECT YSTRDY-FILE ASSIGN TO EMASYSTR
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-YSTRDY-STATUS.
+
+           SELECT SORT-WORK-T ASSIGN TO SORTWK1.
+           SELECT SORT-WORK-Y ASSIGN TO SORTWK2.
+
+           SELECT TODAY-SORTED ASSIGN TO TODYSRTD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TODAY-SRT-STATUS.
+
+           SELECT YSTRDY-SORTED ASSIGN TO YSTRSRTD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-YSTRDY-SRT-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO SPECAUDT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TODAY-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 152 CHARACTERS.
+       01  TODAY-RAW-RECORD        PIC X(152).
+
+       FD  YSTRDY-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 152 CHARACTERS.
+       01  YSTRDY-RAW-RECORD       PIC X(152).
+
+       SD  SORT-WORK-T
+           RECORD CONTAINS 152 CHARACTERS.
+       01  SW-T-RECORD.
+           05  SW-T-CMASNAME       PIC X(8).
+           05  SW-T-PLEXNAME       PIC X(8).
+           05  SW-T-CSYSNAME       PIC X(8).
+           05  FILLER              PIC X(128).
+
+       SD  SORT-WORK-Y
+           RECORD CONTAINS 152 CHARACTERS.
+       01  SW-Y-RECORD.
+           05  SW-Y-CMASNAME       PIC X(8).
+           05  SW-Y-PLEXNAME       PIC X(8).
+           05  SW-Y-CSYSNAME       PIC X(8).
+           05  FILLER              PIC X(128).
+
+       FD  TODAY-SORTED
+           RECORDING MODE IS F
+           RECORD CONTAINS 152 CHARACTERS.
+       COPY "sampleCopyBook.cpy".
+
+       FD  YSTRDY-SORTED
+           RECORDING MODE IS F
+           RECORD CONTAINS 152 CHARACTERS.
+       COPY "sampleCopyBook.cpy"
+           REPLACING EMASSTRT           BY Y-EMASSTRT
+                     ==EMASSTRT-TBL-LEN== BY Y-EMASSTRT-TBL-LEN
+                     CMASNAME            BY Y-CMASNAME
+                     PLEXNAME            BY Y-PLEXNAME
+                     CSYSNAME            BY Y-CSYSNAME
+                     MON-SPEC            BY Y-MON-SPEC
+                     RTA-SPEC            BY Y-RTA-SPEC
+                     WLM-SPEC            BY Y-WLM-SPEC
+                     STATUS-R            BY Y-STATUS-R
+                     LOCAL               BY Y-LOCAL
+                     REMOTE              BY Y-REMOTE
+                     DYNROUTE            BY Y-DYNROUTE
+                     ACTIVE              BY Y-ACTIVE
+                     SUSPEND             BY Y-SUSPEND
+                     DYNTYPE             BY Y-DYNTYPE
+                     WLMTOR              BY Y-WLMTOR
+                     WLMAOR              BY Y-WLMAOR
+                     DESC                BY Y-DESC
+                     CSYSAPPL            BY Y-CSYSAPPL
+                     ==EYU-RSV0015==     BY ==Y-EYU-RSV0015==
+                     MASSTART            BY Y-MASSTART
+                     TMEZONEO            BY Y-TMEZONEO
+                     TMEZONE             BY Y-TMEZONE
+                     ==EYU-RSV0019==     BY ==Y-EYU-RSV0019==
+                     DAYLGHTSV           BY Y-DAYLGHTSV
+                     SYSID               BY Y-SYSID
+                     OPSYSREL            BY Y-OPSYSREL
+                     MVSNAME             BY Y-MVSNAME
+                     JOBNAME             BY Y-JOBNAME
+                     CECNAME             BY Y-CECNAME
+                     SYSPLEX             BY Y-SYSPLEX
+                     ==EYU-RSV0257==     BY ==Y-EYU-RSV0257==.
+
+       FD  AUDIT-FILE.
+       01  AUDIT-LINE               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY "specAuditCopyBook.cpy".
+       01  WS-TODAY-STATUS         PIC XX VALUE SPACES.
+       01  WS-YSTRDY-STATUS        PIC XX VALUE SPACES.
+       01  WS-TODAY-SRT-STATUS     PIC XX VALUE SPACES.
+       01  WS-YSTRDY-SRT-STATUS    PIC XX VALUE SPACES.
+       01  WS-AUDIT-STATUS         PIC XX VALUE SPACES.
+
+       01  WS-TODAY-EOF            PIC X VALUE 'N'.
+           88  TODAY-AT-EOF                VALUE 'Y'.
+       01  WS-YSTRDY-EOF           PIC X VALUE 'N'.
+           88  YSTRDY-AT-EOF               VALUE 'Y'.
+
+       01  WS-TODAY-KEY            PIC X(8) VALUE HIGH-VALUES.
+       01  WS-YSTRDY-KEY           PIC X(8) VALUE HIGH-VALUES.
+
+       01  WS-CHANGE-COUNT         PIC 9(7) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-MATCH-MERGE UNTIL TODAY-AT-EOF AND YSTRDY-AT-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           SORT SORT-WORK-T
+               ON ASCENDING KEY SW-T-CSYSNAME
+               USING TODAY-FILE
+               GIVING TODAY-SORTED
+           SORT SORT-WORK-Y
+               ON ASCENDING KEY SW-Y-CSYSNAME
+               USING YSTRDY-FILE
+               GIVING YSTRDY-SORTED
+
+           OPEN INPUT TODAY-SORTED
+           IF WS-TODAY-SRT-STATUS NOT = '00'
+               DISPLAY 'EMSSPCHG: UNABLE TO OPEN TODYSRTD - '
+                       WS-TODAY-SRT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN INPUT YSTRDY-SORTED
+           IF WS-YSTRDY-SRT-STATUS NOT = '00'
+               DISPLAY 'EMSSPCHG: UNABLE TO OPEN YSTRSRTD - '
+                       WS-YSTRDY-SRT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = '00'
+               DISPLAY 'EMSSPCHG: UNABLE TO OPEN SPECAUDT - '
+                       WS-AUDIT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM 2100-READ-TODAY
+           PERFORM 2200-READ-YSTRDY.
+
+       2000-MATCH-MERGE.
+           EVALUATE TRUE
+               WHEN TODAY-AT-EOF
+                   PERFORM 3300-REPORT-REMOVED
+                   PERFORM 2200-READ-YSTRDY
+               WHEN YSTRDY-AT-EOF
+                   PERFORM 3200-REPORT-ADDED
+                   PERFORM 2100-READ-TODAY
+               WHEN WS-TODAY-KEY < WS-YSTRDY-KEY
+                   PERFORM 3200-REPORT-ADDED
+                   PERFORM 2100-READ-TODAY
+               WHEN WS-TODAY-KEY > WS-YSTRDY-KEY
+                   PERFORM 3300-REPORT-REMOVED
+                   PERFORM 2200-READ-YSTRDY
+               WHEN OTHER
+                   PERFORM 3100-COMPARE-SPECS
+                   PERFORM 2100-READ-TODAY
+                   PERFORM 2200-READ-YSTRDY
+           END-EVALUATE.
+
+       2100-READ-TODAY.
+           IF NOT TODAY-AT-EOF
+               READ TODAY-SORTED
+                   AT END
+                       MOVE 'Y' TO WS-TODAY-EOF
+                       MOVE HIGH-VALUES TO WS-TODAY-KEY
+                   NOT AT END
+                       MOVE CSYSNAME TO WS-TODAY-KEY
+               END-READ
+           END-IF.
+
+       2200-READ-YSTRDY.
+           IF NOT YSTRDY-AT-EOF
+               READ YSTRDY-SORTED
+                   AT END
+                       MOVE 'Y' TO WS-YSTRDY-EOF
+                       MOVE HIGH-VALUES TO WS-YSTRDY-KEY
+                   NOT AT END
+                       MOVE Y-CSYSNAME TO WS-YSTRDY-KEY
+               END-READ
+           END-IF.
+
+       3100-COMPARE-SPECS.
+           IF MON-SPEC NOT = Y-MON-SPEC
+               MOVE 'MON-SPEC' TO SA-FIELD-NAME
+               MOVE Y-MON-SPEC TO SA-OLD-VALUE
+               MOVE MON-SPEC   TO SA-NEW-VALUE
+               PERFORM 3150-WRITE-CHANGED
+           END-IF
+           IF RTA-SPEC NOT = Y-RTA-SPEC
+               MOVE 'RTA-SPEC' TO SA-FIELD-NAME
+               MOVE Y-RTA-SPEC TO SA-OLD-VALUE
+               MOVE RTA-SPEC   TO SA-NEW-VALUE
+               PERFORM 3150-WRITE-CHANGED
+           END-IF
+           IF WLM-SPEC NOT = Y-WLM-SPEC
+               MOVE 'WLM-SPEC' TO SA-FIELD-NAME
+               MOVE Y-WLM-SPEC TO SA-OLD-VALUE
+               MOVE WLM-SPEC   TO SA-NEW-VALUE
+               PERFORM 3150-WRITE-CHANGED
+           END-IF.
+
+       3150-WRITE-CHANGED.
+           MOVE CSYSNAME    TO SA-CSYSNAME
+           MOVE PLEXNAME    TO SA-PLEXNAME
+           MOVE CMASNAME    TO SA-CMASNAME
+           MOVE 'CHANGED ' TO SA-CHANGE-TYPE
+           ADD 1 TO WS-CHANGE-COUNT
+           WRITE AUDIT-LINE FROM SPEC-AUDIT-RECORD.
+
+       3200-REPORT-ADDED.
+           MOVE SPACES TO SPEC-AUDIT-RECORD
+           MOVE CSYSNAME    TO SA-CSYSNAME
+           MOVE PLEXNAME    TO SA-PLEXNAME
+           MOVE CMASNAME    TO SA-CMASNAME
+           MOVE SPACES      TO SA-FIELD-NAME
+           MOVE SPACES      TO SA-OLD-VALUE
+           MOVE SPACES      TO SA-NEW-VALUE
+           MOVE 'ADDED   ' TO SA-CHANGE-TYPE
+           ADD 1 TO WS-CHANGE-COUNT
+           WRITE AUDIT-LINE FROM SPEC-AUDIT-RECORD.
+
+       3300-REPORT-REMOVED.
+           MOVE SPACES TO SPEC-AUDIT-RECORD
+           MOVE Y-CSYSNAME  TO SA-CSYSNAME
+           MOVE Y-PLEXNAME  TO SA-PLEXNAME
+           MOVE Y-CMASNAME  TO SA-CMASNAME
+           MOVE SPACES      TO SA-FIELD-NAME
+           MOVE SPACES      TO SA-OLD-VALUE
+           MOVE SPACES      TO SA-NEW-VALUE
+           MOVE 'REMOVED ' TO SA-CHANGE-TYPE
+           ADD 1 TO WS-CHANGE-COUNT
+           WRITE AUDIT-LINE FROM SPEC-AUDIT-RECORD.
+
+       9000-TERMINATE.
+           CLOSE TODAY-SORTED
+           CLOSE YSTRDY-SORTED
+           CLOSE AUDIT-FILE
+           DISPLAY 'EMSSPCHG: AUDIT ENTRIES WRITTEN - ' WS-CHANGE-COUNT.
