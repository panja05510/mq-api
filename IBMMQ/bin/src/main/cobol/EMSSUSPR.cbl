@@ -0,0 +1,320 @@
+      *>****************************************************************
+      *> PROGRAM:  EMSSUSPR
+      *> PURPOSE:  Checkpointed bulk suspend/resume utility.  Drives a
+      *>           control list of CSYSNAME values and a target DYNROUTE
+      *>           setting (ACTIVE/SUSPEND) against the EMASSTRT master
+      *>           ahead of a maintenance window, flipping DYNROUTE for
+      *>           each one.
+      *>
+      *>           Progress is checkpointed to SUSPCKPT after every
+      *>           WS-CKPT-INTERVAL EMASSTRT records so that if the job
+      *>           abends partway through a run it can be resubmitted
+      *>           and skip back to the same point in the extract
+      *>           instead of reprocessing it from the top.
+      *>
+      *>           EMASSTRT is the shared extract read by the rest of
+      *>           this suite, so it is opened I-O here the same way
+      *>           the other programs open it for input - ORGANIZATION
+      *>           SEQUENTIAL, one pass, REWRITE immediately following
+      *>           the READ of the record being changed.  The control
+      *>           list is loaded into a table up front (the same
+      *>           table/SEARCH pattern EMSORPH uses for its CMAS
+      *>           lookup) so each EMASSTRT record can be matched
+      *>           against it without needing EMASSTRT itself keyed or
+      *>           re-sorted.
+      *>****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMSSUSPR.
+       AUTHOR. MQ-API-MAINT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMASSTRT-FILE ASSIGN TO EMASSTRT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EMASSTRT-STATUS.
+
+           SELECT CTL-FILE ASSIGN TO SUSPCTL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+
+           SELECT CKPT-FILE ASSIGN TO SUSPCKPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO SUSPRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMASSTRT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 152 CHARACTERS.
+       COPY "sampleCopyBook.cpy".
+
+       FD  CTL-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 9 CHARACTERS.
+       COPY "suspendCtlCopyBook.cpy".
+
+       FD  CKPT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 26 CHARACTERS.
+       COPY "suspendCkptCopyBook.cpy".
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EMASSTRT-STATUS      PIC XX VALUE SPACES.
+       01  WS-CTL-STATUS           PIC XX VALUE SPACES.
+       01  WS-CKPT-STATUS          PIC XX VALUE SPACES.
+       01  WS-REPORT-STATUS        PIC XX VALUE SPACES.
+
+       01  WS-CKPT-INTERVAL        PIC 9(5) VALUE 100.
+       01  WS-RESTART-COUNT        PIC 9(9) VALUE ZERO.
+       01  WS-PROCESSED-COUNT      PIC 9(9) VALUE ZERO.
+       01  WS-APPLIED-COUNT        PIC 9(9) VALUE ZERO.
+       01  WS-NOTFOUND-COUNT       PIC 9(9) VALUE ZERO.
+
+       01  WS-MATCH-SW             PIC X VALUE 'N'.
+           88  CTL-MATCH-FOUND             VALUE 'Y'.
+
+       01  WS-CTL-TABLE.
+           05  WS-CTL-COUNT        PIC 9(5) VALUE ZERO.
+           05  WS-CTL-ENTRY OCCURS 1 TO 20000 TIMES
+                   DEPENDING ON WS-CTL-COUNT
+                   INDEXED BY WS-CTL-IDX.
+               10  WS-CTL-CSYSNAME         PIC X(8).
+               10  WS-CTL-TARGET-DYNROUTE  PIC X(1).
+                   88  WS-CTL-TARGET-ACTIVE   VALUE X'01'.
+                   88  WS-CTL-TARGET-SUSPEND  VALUE X'02'.
+               10  WS-CTL-FOUND-SW         PIC X VALUE 'N'.
+                   88  WS-CTL-FOUND               VALUE 'Y'.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DT-CSYSNAME      PIC X(8).
+           05  FILLER              PIC X(2)  VALUE SPACES.
+           05  WS-DT-RESULT        PIC X(60).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-EMASSTRT UNTIL WS-EMASSTRT-STATUS = '10'
+           PERFORM 7000-REPORT-NOTFOUND
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           PERFORM 1050-LOAD-CONTROL-TABLE
+           PERFORM 1100-READ-CHECKPOINT
+
+           OPEN I-O EMASSTRT-FILE
+           IF WS-EMASSTRT-STATUS NOT = '00'
+               DISPLAY 'EMSSUSPR: UNABLE TO OPEN EMASSTRT - '
+                       WS-EMASSTRT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = '00'
+               DISPLAY 'EMSSUSPR: UNABLE TO OPEN SUSPRPT - '
+                       WS-REPORT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           MOVE WS-RESTART-COUNT TO WS-PROCESSED-COUNT
+
+      *>  fast-forward past EMASSTRT records already passed over on a
+      *>  prior run of this job before it abended.  Each skipped record
+      *>  still has to be matched against the control table and marked
+      *>  found - otherwise entries that were already applied before
+      *>  the abend would show up as NOT FOUND in 7000-REPORT-NOTFOUND
+      *>  on this run, since the table itself is rebuilt from scratch
+           PERFORM WS-RESTART-COUNT TIMES
+               IF WS-EMASSTRT-STATUS NOT = '10'
+                   READ EMASSTRT-FILE
+                       AT END
+                           MOVE '10' TO WS-EMASSTRT-STATUS
+                           DISPLAY 'EMSSUSPR: CHECKPOINT COUNT EXCEEDS '
+                                   'EMASSTRT - STARTING OVER'
+                           MOVE ZERO TO WS-RESTART-COUNT
+                           MOVE ZERO TO WS-PROCESSED-COUNT
+                           MOVE ZERO TO WS-APPLIED-COUNT
+                       NOT AT END
+                           PERFORM 3100-LOOKUP-CTL
+                           IF CTL-MATCH-FOUND
+                               MOVE 'Y' TO WS-CTL-FOUND-SW(WS-CTL-IDX)
+                           END-IF
+                   END-READ
+               END-IF
+           END-PERFORM
+
+           IF WS-EMASSTRT-STATUS = '10'
+               CLOSE EMASSTRT-FILE
+               OPEN I-O EMASSTRT-FILE
+               IF WS-EMASSTRT-STATUS NOT = '00'
+                   DISPLAY 'EMSSUSPR: UNABLE TO REOPEN EMASSTRT - '
+                           WS-EMASSTRT-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-IF.
+
+       1050-LOAD-CONTROL-TABLE.
+           OPEN INPUT CTL-FILE
+           IF WS-CTL-STATUS NOT = '00'
+               DISPLAY 'EMSSUSPR: UNABLE TO OPEN SUSPCTL - '
+                       WS-CTL-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-CTL-STATUS = '10'
+               READ CTL-FILE
+                   AT END
+                       MOVE '10' TO WS-CTL-STATUS
+                   NOT AT END
+                       IF WS-CTL-COUNT < 20000
+                           ADD 1 TO WS-CTL-COUNT
+                           MOVE SC-CSYSNAME
+                               TO WS-CTL-CSYSNAME(WS-CTL-COUNT)
+                           MOVE SC-TARGET-DYNROUTE
+                               TO WS-CTL-TARGET-DYNROUTE(WS-CTL-COUNT)
+                           MOVE 'N' TO WS-CTL-FOUND-SW(WS-CTL-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CTL-FILE.
+
+       1100-READ-CHECKPOINT.
+           OPEN INPUT CKPT-FILE
+           IF WS-CKPT-STATUS = '00'
+               READ CKPT-FILE
+                   AT END
+                       MOVE ZERO TO WS-RESTART-COUNT
+                       MOVE ZERO TO WS-APPLIED-COUNT
+                   NOT AT END
+                       MOVE CK-RESTART-COUNT TO WS-RESTART-COUNT
+                       MOVE CK-APPLIED-COUNT TO WS-APPLIED-COUNT
+               END-READ
+               CLOSE CKPT-FILE
+           ELSE
+               MOVE ZERO TO WS-RESTART-COUNT
+               MOVE ZERO TO WS-APPLIED-COUNT
+           END-IF.
+
+       2000-PROCESS-EMASSTRT.
+           READ EMASSTRT-FILE
+               AT END
+                   MOVE '10' TO WS-EMASSTRT-STATUS
+               NOT AT END
+                   ADD 1 TO WS-PROCESSED-COUNT
+                   PERFORM 3000-APPLY-IF-MATCHED
+                   IF FUNCTION MOD(WS-PROCESSED-COUNT, WS-CKPT-INTERVAL) = 0
+                       PERFORM 4000-WRITE-CHECKPOINT
+                   END-IF
+           END-READ.
+
+       3000-APPLY-IF-MATCHED.
+           PERFORM 3100-LOOKUP-CTL
+           IF CTL-MATCH-FOUND
+               MOVE 'Y' TO WS-CTL-FOUND-SW(WS-CTL-IDX)
+               MOVE CSYSNAME TO WS-DT-CSYSNAME
+               MOVE WS-CTL-TARGET-DYNROUTE(WS-CTL-IDX) TO DYNROUTE
+               REWRITE EMASSTRT
+               IF WS-EMASSTRT-STATUS = '00'
+                   ADD 1 TO WS-APPLIED-COUNT
+                   EVALUATE TRUE
+                       WHEN WS-CTL-TARGET-ACTIVE(WS-CTL-IDX)
+                           MOVE 'DYNROUTE SET TO ACTIVE'
+                               TO WS-DT-RESULT
+                       WHEN WS-CTL-TARGET-SUSPEND(WS-CTL-IDX)
+                           MOVE 'DYNROUTE SET TO SUSPEND'
+                               TO WS-DT-RESULT
+                       WHEN OTHER
+                           MOVE 'DYNROUTE UPDATED'
+                               TO WS-DT-RESULT
+                   END-EVALUATE
+               ELSE
+                   MOVE 'UPDATE FAILED ON REWRITE'
+                       TO WS-DT-RESULT
+               END-IF
+               WRITE REPORT-LINE FROM WS-DETAIL-LINE
+           END-IF.
+
+       3100-LOOKUP-CTL.
+           MOVE 'N' TO WS-MATCH-SW
+           IF WS-CTL-COUNT > 0
+               SET WS-CTL-IDX TO 1
+               SEARCH WS-CTL-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WS-CTL-CSYSNAME(WS-CTL-IDX) = CSYSNAME
+                       MOVE 'Y' TO WS-MATCH-SW
+               END-SEARCH
+           END-IF.
+
+       4000-WRITE-CHECKPOINT.
+           MOVE WS-PROCESSED-COUNT TO CK-RESTART-COUNT
+           MOVE CSYSNAME TO CK-LAST-CSYSNAME
+           MOVE WS-APPLIED-COUNT TO CK-APPLIED-COUNT
+           PERFORM 4100-REWRITE-CKPT-FILE.
+
+       4100-REWRITE-CKPT-FILE.
+      *>  SUSPCKPT is a one-record file rewritten whole each time, since
+      *>  REWRITE on a sequential file needs an immediately preceding
+      *>  READ of that same record and this record is never re-read
+      *>  between checkpoints
+           OPEN OUTPUT CKPT-FILE
+           IF WS-CKPT-STATUS NOT = '00'
+               DISPLAY 'EMSSUSPR: UNABLE TO OPEN SUSPCKPT FOR '
+                       'CHECKPOINT - ' WS-CKPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           WRITE SUSP-CKPT-RECORD
+           IF WS-CKPT-STATUS NOT = '00'
+               DISPLAY 'EMSSUSPR: UNABLE TO WRITE CHECKPOINT - '
+                       WS-CKPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           CLOSE CKPT-FILE
+           IF WS-CKPT-STATUS NOT = '00'
+               DISPLAY 'EMSSUSPR: UNABLE TO CLOSE SUSPCKPT - '
+                       WS-CKPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       7000-REPORT-NOTFOUND.
+           PERFORM VARYING WS-CTL-IDX FROM 1 BY 1
+                   UNTIL WS-CTL-IDX > WS-CTL-COUNT
+               IF NOT WS-CTL-FOUND(WS-CTL-IDX)
+                   ADD 1 TO WS-NOTFOUND-COUNT
+                   MOVE WS-CTL-CSYSNAME(WS-CTL-IDX) TO WS-DT-CSYSNAME
+                   MOVE 'SKIPPED - CSYSNAME NOT FOUND ON EMASSTRT'
+                       TO WS-DT-RESULT
+                   WRITE REPORT-LINE FROM WS-DETAIL-LINE
+               END-IF
+           END-PERFORM.
+
+       9000-TERMINATE.
+           CLOSE EMASSTRT-FILE
+      *>  job completed the whole extract - reset the checkpoint so the
+      *>  next bulk suspend/resume run starts from the top again
+           MOVE ZERO TO CK-RESTART-COUNT
+           MOVE SPACES TO CK-LAST-CSYSNAME
+           MOVE ZERO TO CK-APPLIED-COUNT
+           PERFORM 4100-REWRITE-CKPT-FILE
+           CLOSE REPORT-FILE
+           DISPLAY 'EMSSUSPR: ENTRIES APPLIED - ' WS-APPLIED-COUNT
+           DISPLAY 'EMSSUSPR: ENTRIES NOT FOUND - '
+                   WS-NOTFOUND-COUNT.
