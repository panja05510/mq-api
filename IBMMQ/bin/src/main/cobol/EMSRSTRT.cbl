@@ -0,0 +1,396 @@
+      *>****************************************************************
+      *> PROGRAM:  EMSRSTRT
+      *> PURPOSE:  Compare MASSTART for each CSYSNAME against the prior
+      *>           extract cycle and raise an alert whenever it has
+      *>           advanced (the MAS bounced) outside a scheduled
+      *>           maintenance window, so an unexpected region restart
+      *>           is caught the same cycle instead of hours later when
+      *>           dynamic routing behavior starts looking wrong.
+      *>
+      *>           Maintenance windows are read from a small control
+      *>           file (MAINTWIN) keyed by PLEXNAME (SPACES = applies
+      *>           to every plex), day of week (0=Sunday ... 6=Saturday,
+      *>           9=every day) and a start/end HHMM range in UTC.
+      *>****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMSRSTRT.
+       AUTHOR. MQ-API-MAINT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TODAY-FILE ASSIGN TO EMASTODY
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TODAY-STATUS.
+
+           SELECT YSTRDY-FILE ASSIGN TO EMASYSTR
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-YSTRDY-STATUS.
+
+           SELECT SORT-WORK-T ASSIGN TO SORTWK1.
+           SELECT SORT-WORK-Y ASSIGN TO SORTWK2.
+
+           SELECT TODAY-SORTED ASSIGN TO TODYSRTD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TODAY-SRT-STATUS.
+
+           SELECT YSTRDY-SORTED ASSIGN TO YSTRSRTD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-YSTRDY-SRT-STATUS.
+
+           SELECT MAINTWIN-FILE ASSIGN TO MAINTWIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MAINTWIN-STATUS.
+
+           SELECT ALERT-FILE ASSIGN TO RESTALRT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ALERT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TODAY-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 152 CHARACTERS.
+       01  TODAY-RAW-RECORD        PIC X(152).
+
+       FD  YSTRDY-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 152 CHARACTERS.
+       01  YSTRDY-RAW-RECORD       PIC X(152).
+
+       SD  SORT-WORK-T
+           RECORD CONTAINS 152 CHARACTERS.
+       01  SW-T-RECORD.
+           05  SW-T-CMASNAME       PIC X(8).
+           05  SW-T-PLEXNAME       PIC X(8).
+           05  SW-T-CSYSNAME       PIC X(8).
+           05  FILLER              PIC X(128).
+
+       SD  SORT-WORK-Y
+           RECORD CONTAINS 152 CHARACTERS.
+       01  SW-Y-RECORD.
+           05  SW-Y-CMASNAME       PIC X(8).
+           05  SW-Y-PLEXNAME       PIC X(8).
+           05  SW-Y-CSYSNAME       PIC X(8).
+           05  FILLER              PIC X(128).
+
+       FD  TODAY-SORTED
+           RECORDING MODE IS F
+           RECORD CONTAINS 152 CHARACTERS.
+       COPY "sampleCopyBook.cpy".
+
+       FD  YSTRDY-SORTED
+           RECORDING MODE IS F
+           RECORD CONTAINS 152 CHARACTERS.
+       COPY "sampleCopyBook.cpy"
+           REPLACING EMASSTRT           BY Y-EMASSTRT
+                     ==EMASSTRT-TBL-LEN== BY Y-EMASSTRT-TBL-LEN
+                     CMASNAME            BY Y-CMASNAME
+                     PLEXNAME            BY Y-PLEXNAME
+                     CSYSNAME            BY Y-CSYSNAME
+                     MON-SPEC            BY Y-MON-SPEC
+                     RTA-SPEC            BY Y-RTA-SPEC
+                     WLM-SPEC            BY Y-WLM-SPEC
+                     STATUS-R            BY Y-STATUS-R
+                     LOCAL               BY Y-LOCAL
+                     REMOTE              BY Y-REMOTE
+                     DYNROUTE            BY Y-DYNROUTE
+                     ACTIVE              BY Y-ACTIVE
+                     SUSPEND             BY Y-SUSPEND
+                     DYNTYPE             BY Y-DYNTYPE
+                     WLMTOR              BY Y-WLMTOR
+                     WLMAOR              BY Y-WLMAOR
+                     DESC                BY Y-DESC
+                     CSYSAPPL            BY Y-CSYSAPPL
+                     ==EYU-RSV0015==     BY ==Y-EYU-RSV0015==
+                     MASSTART            BY Y-MASSTART
+                     TMEZONEO            BY Y-TMEZONEO
+                     TMEZONE             BY Y-TMEZONE
+                     ==EYU-RSV0019==     BY ==Y-EYU-RSV0019==
+                     DAYLGHTSV           BY Y-DAYLGHTSV
+                     SYSID               BY Y-SYSID
+                     OPSYSREL            BY Y-OPSYSREL
+                     MVSNAME             BY Y-MVSNAME
+                     JOBNAME             BY Y-JOBNAME
+                     CECNAME             BY Y-CECNAME
+                     SYSPLEX             BY Y-SYSPLEX
+                     ==EYU-RSV0257==     BY ==Y-EYU-RSV0257==.
+
+       FD  MAINTWIN-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 17 CHARACTERS.
+       COPY "maintWinCopyBook.cpy".
+
+       FD  ALERT-FILE.
+       01  ALERT-LINE               PIC X(111).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TODAY-STATUS         PIC XX VALUE SPACES.
+       01  WS-YSTRDY-STATUS        PIC XX VALUE SPACES.
+       01  WS-TODAY-SRT-STATUS     PIC XX VALUE SPACES.
+       01  WS-YSTRDY-SRT-STATUS    PIC XX VALUE SPACES.
+       01  WS-MAINTWIN-STATUS      PIC XX VALUE SPACES.
+       01  WS-ALERT-STATUS         PIC XX VALUE SPACES.
+
+       01  WS-TODAY-EOF            PIC X VALUE 'N'.
+           88  TODAY-AT-EOF                VALUE 'Y'.
+       01  WS-YSTRDY-EOF           PIC X VALUE 'N'.
+           88  YSTRDY-AT-EOF               VALUE 'Y'.
+
+       01  WS-TODAY-KEY            PIC X(8) VALUE HIGH-VALUES.
+       01  WS-YSTRDY-KEY           PIC X(8) VALUE HIGH-VALUES.
+
+       01  WS-WINDOW-TABLE.
+           05  WS-WINDOW-COUNT     PIC 9(5) VALUE ZERO.
+           05  WS-WINDOW-ENTRY OCCURS 1 TO 500 TIMES
+                   DEPENDING ON WS-WINDOW-COUNT
+                   INDEXED BY WS-WIN-IDX.
+               10  WS-WIN-PLEXNAME PIC X(8).
+               10  WS-WIN-DOW      PIC 9(1).
+               10  WS-WIN-START    PIC 9(4).
+               10  WS-WIN-END      PIC 9(4).
+
+       01  WS-RESTART-COUNT        PIC 9(7) VALUE ZERO.
+       01  WS-ALERT-COUNT          PIC 9(7) VALUE ZERO.
+
+       01  WS-TZ-OFFSET-SECS       PIC S9(9) VALUE ZERO.
+       01  WS-LOCAL-SECS           PIC S9(11) VALUE ZERO.
+       01  WS-UTC-SECS             PIC S9(11) VALUE ZERO.
+       01  WS-EPOCH-DAYS           PIC S9(9) VALUE ZERO.
+       01  WS-ELAPSED-DAYS         PIC S9(9) VALUE ZERO.
+       01  WS-ABS-DAYS             PIC S9(9) VALUE ZERO.
+       01  WS-SECS-OF-DAY          PIC S9(9) VALUE ZERO.
+       01  WS-DOW                  PIC 9(1) VALUE ZERO.
+       01  WS-YDAY-DOW              PIC 9(1) VALUE ZERO.
+       01  WS-HHMM                 PIC 9(4) VALUE ZERO.
+       01  WS-HH                   PIC 9(2) VALUE ZERO.
+       01  WS-MM                   PIC 9(2) VALUE ZERO.
+
+       01  WS-IN-WINDOW-SW         PIC X VALUE 'N'.
+           88  IN-WINDOW                   VALUE 'Y'.
+
+       01  WS-ALERT-DETAIL.
+           05  FILLER              PIC X(23) VALUE
+               'UNPLANNED MAS RESTART -'.
+           05  FILLER              PIC X(1)  VALUE SPACE.
+           05  FILLER              PIC X(10) VALUE 'CSYSNAME='.
+           05  WS-AD-CSYSNAME      PIC X(8).
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  FILLER              PIC X(10) VALUE 'PLEXNAME='.
+           05  WS-AD-PLEXNAME      PIC X(8).
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  FILLER              PIC X(8)  VALUE 'RESTART='.
+           05  WS-AD-DATE          PIC 9(8).
+           05  FILLER              PIC X(1)  VALUE SPACE.
+           05  WS-AD-HH            PIC 99.
+           05  FILLER              PIC X(1)  VALUE ':'.
+           05  WS-AD-MM            PIC 99.
+           05  FILLER              PIC X(3)  VALUE ' Z '.
+           05  FILLER              PIC X(20) VALUE
+               '- OUTSIDE MAINT WIN'.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-MATCH-MERGE UNTIL TODAY-AT-EOF AND YSTRDY-AT-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           PERFORM 1100-LOAD-WINDOWS
+
+           SORT SORT-WORK-T
+               ON ASCENDING KEY SW-T-CSYSNAME
+               USING TODAY-FILE
+               GIVING TODAY-SORTED
+           SORT SORT-WORK-Y
+               ON ASCENDING KEY SW-Y-CSYSNAME
+               USING YSTRDY-FILE
+               GIVING YSTRDY-SORTED
+
+           OPEN INPUT TODAY-SORTED
+           OPEN INPUT YSTRDY-SORTED
+           IF WS-TODAY-SRT-STATUS NOT = '00'
+              OR WS-YSTRDY-SRT-STATUS NOT = '00'
+               DISPLAY 'EMSRSTRT: UNABLE TO OPEN SORTED EXTRACTS'
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT ALERT-FILE
+           IF WS-ALERT-STATUS NOT = '00'
+               DISPLAY 'EMSRSTRT: UNABLE TO OPEN RESTALRT - '
+                       WS-ALERT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           COMPUTE WS-EPOCH-DAYS = FUNCTION INTEGER-OF-DATE(19700101)
+
+           PERFORM 2100-READ-TODAY
+           PERFORM 2200-READ-YSTRDY.
+
+       1100-LOAD-WINDOWS.
+           OPEN INPUT MAINTWIN-FILE
+           IF WS-MAINTWIN-STATUS NOT = '00'
+               DISPLAY 'EMSRSTRT: UNABLE TO OPEN MAINTWIN - '
+                       WS-MAINTWIN-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-MAINTWIN-STATUS = '10'
+               READ MAINTWIN-FILE
+                   AT END
+                       MOVE '10' TO WS-MAINTWIN-STATUS
+                   NOT AT END
+                       IF WS-WINDOW-COUNT < 500
+                           ADD 1 TO WS-WINDOW-COUNT
+                           MOVE MW-PLEXNAME
+                               TO WS-WIN-PLEXNAME(WS-WINDOW-COUNT)
+                           MOVE MW-DOW
+                               TO WS-WIN-DOW(WS-WINDOW-COUNT)
+                           MOVE MW-START-HHMM
+                               TO WS-WIN-START(WS-WINDOW-COUNT)
+                           MOVE MW-END-HHMM
+                               TO WS-WIN-END(WS-WINDOW-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE MAINTWIN-FILE.
+
+       2000-MATCH-MERGE.
+           EVALUATE TRUE
+               WHEN TODAY-AT-EOF
+                   PERFORM 2200-READ-YSTRDY
+               WHEN YSTRDY-AT-EOF
+                   PERFORM 2100-READ-TODAY
+               WHEN WS-TODAY-KEY < WS-YSTRDY-KEY
+                   PERFORM 2100-READ-TODAY
+               WHEN WS-TODAY-KEY > WS-YSTRDY-KEY
+                   PERFORM 2200-READ-YSTRDY
+               WHEN OTHER
+                   PERFORM 3000-COMPARE-MASSTART
+                   PERFORM 2100-READ-TODAY
+                   PERFORM 2200-READ-YSTRDY
+           END-EVALUATE.
+
+       2100-READ-TODAY.
+           IF NOT TODAY-AT-EOF
+               READ TODAY-SORTED
+                   AT END
+                       MOVE 'Y' TO WS-TODAY-EOF
+                       MOVE HIGH-VALUES TO WS-TODAY-KEY
+                   NOT AT END
+                       MOVE CSYSNAME TO WS-TODAY-KEY
+               END-READ
+           END-IF.
+
+       2200-READ-YSTRDY.
+           IF NOT YSTRDY-AT-EOF
+               READ YSTRDY-SORTED
+                   AT END
+                       MOVE 'Y' TO WS-YSTRDY-EOF
+                       MOVE HIGH-VALUES TO WS-YSTRDY-KEY
+                   NOT AT END
+                       MOVE Y-CSYSNAME TO WS-YSTRDY-KEY
+               END-READ
+           END-IF.
+
+       3000-COMPARE-MASSTART.
+           IF MASSTART > Y-MASSTART
+               ADD 1 TO WS-RESTART-COUNT
+               PERFORM 4000-DERIVE-UTC-CLOCK
+               PERFORM 5000-CHECK-MAINT-WINDOW
+               IF NOT IN-WINDOW
+                   ADD 1 TO WS-ALERT-COUNT
+                   PERFORM 6000-WRITE-ALERT
+               END-IF
+           END-IF.
+
+       4000-DERIVE-UTC-CLOCK.
+           COMPUTE WS-LOCAL-SECS = MASSTART / 1000000
+           COMPUTE WS-TZ-OFFSET-SECS =
+               (FUNCTION ORD(TMEZONE) - 1) * 3600
+           EVALUATE TMEZONEO
+               WHEN X'80'
+                   COMPUTE WS-UTC-SECS =
+                       WS-LOCAL-SECS - WS-TZ-OFFSET-SECS - DAYLGHTSV
+               WHEN X'40'
+                   COMPUTE WS-UTC-SECS =
+                       WS-LOCAL-SECS + WS-TZ-OFFSET-SECS - DAYLGHTSV
+               WHEN OTHER
+                   COMPUTE WS-UTC-SECS = WS-LOCAL-SECS - DAYLGHTSV
+           END-EVALUATE
+
+           COMPUTE WS-ELAPSED-DAYS = WS-UTC-SECS / 86400
+           COMPUTE WS-SECS-OF-DAY =
+               WS-UTC-SECS - (WS-ELAPSED-DAYS * 86400)
+           IF WS-SECS-OF-DAY < 0
+               COMPUTE WS-SECS-OF-DAY = WS-SECS-OF-DAY + 86400
+               SUBTRACT 1 FROM WS-ELAPSED-DAYS
+           END-IF
+
+           COMPUTE WS-ABS-DAYS = WS-EPOCH-DAYS + WS-ELAPSED-DAYS
+           COMPUTE WS-AD-DATE = FUNCTION DATE-OF-INTEGER(WS-ABS-DAYS)
+           COMPUTE WS-DOW = FUNCTION MOD(WS-ABS-DAYS, 7)
+
+           COMPUTE WS-HH = WS-SECS-OF-DAY / 3600
+           COMPUTE WS-MM = (WS-SECS-OF-DAY / 60) - (WS-HH * 60)
+           COMPUTE WS-HHMM = (WS-HH * 100) + WS-MM.
+
+       5000-CHECK-MAINT-WINDOW.
+           MOVE 'N' TO WS-IN-WINDOW-SW
+           IF WS-WINDOW-COUNT > 0
+               COMPUTE WS-YDAY-DOW = FUNCTION MOD(WS-ABS-DAYS - 1, 7)
+               PERFORM VARYING WS-WIN-IDX FROM 1 BY 1
+                       UNTIL WS-WIN-IDX > WS-WINDOW-COUNT
+                          OR IN-WINDOW
+                   IF WS-WIN-PLEXNAME(WS-WIN-IDX) = SPACES
+                      OR WS-WIN-PLEXNAME(WS-WIN-IDX) = PLEXNAME
+                       IF WS-WIN-START(WS-WIN-IDX) > WS-WIN-END(WS-WIN-IDX)
+      *>                  window spans midnight, e.g. START=2200 END=0200.
+      *>                  the late-night half (>= START) is keyed to the
+      *>                  window's own day, but the early-morning half
+      *>                  (<= END) is calendar-"today" while the window
+      *>                  is keyed to the day it started on, i.e.
+      *>                  "yesterday" relative to the restart's own date
+                           IF (WS-WIN-DOW(WS-WIN-IDX) = 9
+                                  OR WS-WIN-DOW(WS-WIN-IDX) = WS-DOW)
+                              AND WS-HHMM >= WS-WIN-START(WS-WIN-IDX)
+                               MOVE 'Y' TO WS-IN-WINDOW-SW
+                           END-IF
+                           IF NOT IN-WINDOW
+                              AND (WS-WIN-DOW(WS-WIN-IDX) = 9
+                                  OR WS-WIN-DOW(WS-WIN-IDX) = WS-YDAY-DOW)
+                              AND WS-HHMM <= WS-WIN-END(WS-WIN-IDX)
+                               MOVE 'Y' TO WS-IN-WINDOW-SW
+                           END-IF
+                       ELSE
+                           IF (WS-WIN-DOW(WS-WIN-IDX) = 9
+                                  OR WS-WIN-DOW(WS-WIN-IDX) = WS-DOW)
+                              AND WS-HHMM >= WS-WIN-START(WS-WIN-IDX)
+                              AND WS-HHMM <= WS-WIN-END(WS-WIN-IDX)
+                               MOVE 'Y' TO WS-IN-WINDOW-SW
+                           END-IF
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       6000-WRITE-ALERT.
+           MOVE CSYSNAME TO WS-AD-CSYSNAME
+           MOVE PLEXNAME TO WS-AD-PLEXNAME
+           MOVE WS-HH    TO WS-AD-HH
+           MOVE WS-MM    TO WS-AD-MM
+           WRITE ALERT-LINE FROM WS-ALERT-DETAIL.
+
+       9000-TERMINATE.
+           CLOSE TODAY-SORTED
+           CLOSE YSTRDY-SORTED
+           CLOSE ALERT-FILE
+           DISPLAY 'EMSRSTRT: RESTARTS DETECTED - ' WS-RESTART-COUNT
+           DISPLAY 'EMSRSTRT: OUT-OF-WINDOW ALERTS - ' WS-ALERT-COUNT.
