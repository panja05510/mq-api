@@ -0,0 +1,167 @@
+      *>****************************************************************
+      *> PROGRAM:  EMSTZNRM
+      *> PURPOSE:  Normalize MASSTART to a single UTC wall-clock start
+      *>           time per EMASSTRT record so MAS starts on different
+      *>           CECNAME/MVSNAME images can be lined up on one
+      *>           timeline regardless of the local time zone the
+      *>           reporting MAS was running in.
+      *>
+      *>           MASSTART is carried on the extract as microseconds
+      *>           since 1970-01-01 00:00:00 in the local time of the
+      *>           reporting MVS image.  TMEZONEO carries the sign of
+      *>           the UTC offset using the same X'80'/X'40' convention
+      *>           as STATUS-R (X'80' = local time is EAST of UTC,
+      *>           X'40' = local time is WEST of UTC), TMEZONE carries
+      *>           the magnitude of the offset in whole hours, and
+      *>           DAYLGHTSV carries any daylight-saving adjustment (in
+      *>           seconds) already folded into MASSTART.  Both
+      *>           adjustments are backed out to recover true UTC.
+      *>****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMSTZNRM.
+       AUTHOR. MQ-API-MAINT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMASSTRT-FILE ASSIGN TO EMASSTRT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EMASSTRT-STATUS.
+
+           SELECT NORM-FILE ASSIGN TO MASNORM
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-NORM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMASSTRT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 152 CHARACTERS.
+       COPY "sampleCopyBook.cpy".
+
+       FD  NORM-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 62 CHARACTERS.
+       COPY "masNormCopyBook.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-EMASSTRT-STATUS      PIC XX VALUE SPACES.
+       01  WS-NORM-STATUS          PIC XX VALUE SPACES.
+
+       01  WS-TZ-OFFSET-SECS       PIC S9(9) VALUE ZERO.
+       01  WS-LOCAL-SECS           PIC S9(11) VALUE ZERO.
+       01  WS-UTC-SECS             PIC S9(11) VALUE ZERO.
+       01  WS-EPOCH-DAYS           PIC S9(9) VALUE ZERO.
+       01  WS-ELAPSED-DAYS         PIC S9(9) VALUE ZERO.
+       01  WS-ABS-DAYS             PIC S9(9) VALUE ZERO.
+       01  WS-SECS-OF-DAY          PIC S9(9) VALUE ZERO.
+       01  WS-YYYYMMDD             PIC 9(8) VALUE ZERO.
+       01  WS-HH                   PIC 9(2) VALUE ZERO.
+       01  WS-MM                   PIC 9(2) VALUE ZERO.
+       01  WS-SS                   PIC 9(2) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECORDS
+                   UNTIL WS-EMASSTRT-STATUS = '10'
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT EMASSTRT-FILE
+           IF WS-EMASSTRT-STATUS NOT = '00'
+               DISPLAY 'EMSTZNRM: UNABLE TO OPEN EMASSTRT - '
+                       WS-EMASSTRT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT NORM-FILE
+           IF WS-NORM-STATUS NOT = '00'
+               DISPLAY 'EMSTZNRM: UNABLE TO OPEN MASNORM - '
+                       WS-NORM-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+      *>  epoch day number for 1970-01-01, used as the base for
+      *>  converting the elapsed-seconds value back to a calendar date
+           COMPUTE WS-EPOCH-DAYS = FUNCTION INTEGER-OF-DATE(19700101)
+           PERFORM 2100-READ-EMASSTRT.
+
+       2000-PROCESS-RECORDS.
+           PERFORM 3000-NORMALIZE-MASSTART
+           PERFORM 4000-WRITE-NORM-RECORD
+           PERFORM 2100-READ-EMASSTRT.
+
+       2100-READ-EMASSTRT.
+           READ EMASSTRT-FILE
+               AT END
+                   MOVE '10' TO WS-EMASSTRT-STATUS
+           END-READ.
+
+       3000-NORMALIZE-MASSTART.
+      *>  MASSTART is microseconds since local 1970-01-01; drop the
+      *>  microsecond fraction and work in whole seconds
+           COMPUTE WS-LOCAL-SECS = MASSTART / 1000000
+
+      *>  TMEZONE carries the offset magnitude in whole hours as a
+      *>  raw single-byte binary value rather than a displayable digit
+           COMPUTE WS-TZ-OFFSET-SECS =
+               (FUNCTION ORD(TMEZONE) - 1) * 3600
+
+           EVALUATE TMEZONEO
+               WHEN X'80'
+      *>          local time is east of UTC: UTC = local - offset
+                   COMPUTE WS-UTC-SECS =
+                       WS-LOCAL-SECS - WS-TZ-OFFSET-SECS - DAYLGHTSV
+               WHEN X'40'
+      *>          local time is west of UTC: UTC = local + offset
+                   COMPUTE WS-UTC-SECS =
+                       WS-LOCAL-SECS + WS-TZ-OFFSET-SECS - DAYLGHTSV
+               WHEN OTHER
+                   COMPUTE WS-UTC-SECS = WS-LOCAL-SECS - DAYLGHTSV
+           END-EVALUATE
+
+           COMPUTE WS-ELAPSED-DAYS = WS-UTC-SECS / 86400
+           COMPUTE WS-SECS-OF-DAY =
+               WS-UTC-SECS - (WS-ELAPSED-DAYS * 86400)
+           IF WS-SECS-OF-DAY < 0
+               COMPUTE WS-SECS-OF-DAY = WS-SECS-OF-DAY + 86400
+               SUBTRACT 1 FROM WS-ELAPSED-DAYS
+           END-IF
+
+           COMPUTE WS-ABS-DAYS = WS-EPOCH-DAYS + WS-ELAPSED-DAYS
+           COMPUTE WS-YYYYMMDD = FUNCTION DATE-OF-INTEGER(WS-ABS-DAYS)
+
+           COMPUTE WS-HH = WS-SECS-OF-DAY / 3600
+           COMPUTE WS-MM = (WS-SECS-OF-DAY / 60) - (WS-HH * 60)
+           COMPUTE WS-SS =
+               WS-SECS-OF-DAY - (WS-HH * 3600) - (WS-MM * 60).
+
+       4000-WRITE-NORM-RECORD.
+           MOVE SPACES TO MAS-NORM-RECORD
+           MOVE CMASNAME    TO MN-CMASNAME
+           MOVE PLEXNAME    TO MN-PLEXNAME
+           MOVE CSYSNAME    TO MN-CSYSNAME
+           MOVE CECNAME     TO MN-CECNAME
+           MOVE MVSNAME     TO MN-MVSNAME
+           MOVE WS-UTC-SECS TO MN-UTC-EPOCH-SECS
+           MOVE WS-YYYYMMDD TO MN-UTC-DATE
+           MOVE WS-HH       TO MN-UTC-HH
+           MOVE WS-MM       TO MN-UTC-MM
+           MOVE WS-SS       TO MN-UTC-SS
+           WRITE MAS-NORM-RECORD
+           IF WS-NORM-STATUS NOT = '00'
+               DISPLAY 'EMSTZNRM: WRITE FAILED FOR ' CSYSNAME
+                       ' - ' WS-NORM-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE EMASSTRT-FILE
+           CLOSE NORM-FILE.
