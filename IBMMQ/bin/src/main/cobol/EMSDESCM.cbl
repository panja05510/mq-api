@@ -0,0 +1,246 @@
+      *>****************************************************************
+      *> PROGRAM:  EMSDESCM
+      *> PURPOSE:  Maintain the DESCXREF master - a standardized, long
+      *>           form description per CSYSNAME plus a small set of
+      *>           search keywords - and answer keyword lookups against
+      *>           it.  DESC on EMASSTRT is only 30 bytes and has been
+      *>           filled in with inconsistent, truncated abbreviations
+      *>           across plexes; this lets a region's purpose be found
+      *>           by keyword instead of by asking whoever set it up.
+      *>
+      *>           Driven by a transaction file (DESCTRAN) of add,
+      *>           change, delete and keyword-search requests against
+      *>           the DESCXREF master.  Results/confirmations go to
+      *>           DESCRPT.
+      *>****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMSDESCM.
+       AUTHOR. MQ-API-MAINT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DESCXREF-FILE ASSIGN TO DESCXREF
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DX-CSYSNAME
+               FILE STATUS IS WS-DESCXREF-STATUS.
+
+           SELECT TRAN-FILE ASSIGN TO DESCTRAN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO DESCRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DESCXREF-FILE
+           RECORD CONTAINS 158 CHARACTERS.
+       COPY "descXrefCopyBook.cpy".
+
+       FD  TRAN-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 169 CHARACTERS.
+       COPY "descMaintTranCopyBook.cpy".
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE              PIC X(130).
+
+       WORKING-STORAGE SECTION.
+       01  WS-DESCXREF-STATUS      PIC XX VALUE SPACES.
+       01  WS-TRAN-STATUS          PIC XX VALUE SPACES.
+       01  WS-REPORT-STATUS        PIC XX VALUE SPACES.
+
+       01  WS-KEYWORD-IDX          PIC 9(1).
+       01  WS-MATCH-SW             PIC X VALUE 'N'.
+           88  KEYWORD-MATCHED             VALUE 'Y'.
+
+       01  WS-ADD-COUNT            PIC 9(5) VALUE ZERO.
+       01  WS-CHANGE-COUNT         PIC 9(5) VALUE ZERO.
+       01  WS-DELETE-COUNT         PIC 9(5) VALUE ZERO.
+       01  WS-SEARCH-HITS          PIC 9(5) VALUE ZERO.
+
+       01  WS-CONFIRM-LINE.
+           05  WS-CF-CSYSNAME      PIC X(8).
+           05  FILLER              PIC X(2)  VALUE SPACES.
+           05  WS-CF-RESULT        PIC X(60).
+
+       01  WS-SEARCH-LINE.
+           05  FILLER              PIC X(15) VALUE 'KEYWORD MATCH -'.
+           05  FILLER              PIC X(1)  VALUE SPACE.
+           05  WS-SR-CSYSNAME      PIC X(8).
+           05  FILLER              PIC X(2)  VALUE SPACES.
+           05  WS-SR-LONG-DESC     PIC X(100).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANSACTIONS
+                   UNTIL WS-TRAN-STATUS = '10'
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN I-O DESCXREF-FILE
+           IF WS-DESCXREF-STATUS = '35'
+               CLOSE DESCXREF-FILE
+               OPEN OUTPUT DESCXREF-FILE
+               CLOSE DESCXREF-FILE
+               OPEN I-O DESCXREF-FILE
+           END-IF
+           IF WS-DESCXREF-STATUS NOT = '00'
+               DISPLAY 'EMSDESCM: UNABLE TO OPEN DESCXREF - '
+                       WS-DESCXREF-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN INPUT TRAN-FILE
+           IF WS-TRAN-STATUS NOT = '00'
+               DISPLAY 'EMSDESCM: UNABLE TO OPEN DESCTRAN - '
+                       WS-TRAN-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = '00'
+               DISPLAY 'EMSDESCM: UNABLE TO OPEN DESCRPT - '
+                       WS-REPORT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM 2100-READ-TRAN.
+
+       2000-PROCESS-TRANSACTIONS.
+           EVALUATE TRUE
+               WHEN DM-ADD
+                   PERFORM 3000-ADD-DESCRIPTION
+               WHEN DM-CHANGE
+                   PERFORM 4000-CHANGE-DESCRIPTION
+               WHEN DM-DELETE
+                   PERFORM 5000-DELETE-DESCRIPTION
+               WHEN DM-SEARCH
+                   PERFORM 6000-SEARCH-BY-KEYWORD
+               WHEN OTHER
+                   MOVE DM-CSYSNAME TO WS-CF-CSYSNAME
+                   MOVE 'UNKNOWN FUNCTION CODE - IGNORED'
+                       TO WS-CF-RESULT
+                   WRITE REPORT-LINE FROM WS-CONFIRM-LINE
+           END-EVALUATE
+           PERFORM 2100-READ-TRAN.
+
+       2100-READ-TRAN.
+           READ TRAN-FILE
+               AT END
+                   MOVE '10' TO WS-TRAN-STATUS
+           END-READ.
+
+       3000-ADD-DESCRIPTION.
+           MOVE SPACES TO DESC-XREF-RECORD
+           MOVE DM-CSYSNAME  TO DX-CSYSNAME
+           MOVE DM-LONG-DESC TO DX-LONG-DESC
+           MOVE DM-KEYWORDS  TO DX-KEYWORDS
+           WRITE DESC-XREF-RECORD
+           MOVE DM-CSYSNAME TO WS-CF-CSYSNAME
+           IF WS-DESCXREF-STATUS = '00'
+               ADD 1 TO WS-ADD-COUNT
+               MOVE 'ADDED' TO WS-CF-RESULT
+           ELSE
+               MOVE 'ADD FAILED - DUPLICATE OR INVALID CSYSNAME'
+                   TO WS-CF-RESULT
+           END-IF
+           WRITE REPORT-LINE FROM WS-CONFIRM-LINE.
+
+       4000-CHANGE-DESCRIPTION.
+           MOVE DM-CSYSNAME TO DX-CSYSNAME
+           READ DESCXREF-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ
+           MOVE DM-CSYSNAME TO WS-CF-CSYSNAME
+           IF WS-DESCXREF-STATUS = '00'
+               MOVE DM-LONG-DESC TO DX-LONG-DESC
+               MOVE DM-KEYWORDS  TO DX-KEYWORDS
+               REWRITE DESC-XREF-RECORD
+               IF WS-DESCXREF-STATUS = '00'
+                   ADD 1 TO WS-CHANGE-COUNT
+                   MOVE 'CHANGED' TO WS-CF-RESULT
+               ELSE
+                   MOVE 'CHANGE FAILED ON REWRITE'
+                       TO WS-CF-RESULT
+               END-IF
+           ELSE
+               MOVE 'CHANGE FAILED - CSYSNAME NOT ON FILE'
+                   TO WS-CF-RESULT
+           END-IF
+           WRITE REPORT-LINE FROM WS-CONFIRM-LINE.
+
+       5000-DELETE-DESCRIPTION.
+           MOVE DM-CSYSNAME TO DX-CSYSNAME
+           READ DESCXREF-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ
+           MOVE DM-CSYSNAME TO WS-CF-CSYSNAME
+           IF WS-DESCXREF-STATUS = '00'
+               DELETE DESCXREF-FILE
+               IF WS-DESCXREF-STATUS = '00'
+                   ADD 1 TO WS-DELETE-COUNT
+                   MOVE 'DELETED' TO WS-CF-RESULT
+               ELSE
+                   MOVE 'DELETE FAILED' TO WS-CF-RESULT
+               END-IF
+           ELSE
+               MOVE 'DELETE FAILED - CSYSNAME NOT ON FILE'
+                   TO WS-CF-RESULT
+           END-IF
+           WRITE REPORT-LINE FROM WS-CONFIRM-LINE.
+
+       6000-SEARCH-BY-KEYWORD.
+           MOVE LOW-VALUES TO DX-CSYSNAME
+           START DESCXREF-FILE KEY IS NOT LESS THAN DX-CSYSNAME
+               INVALID KEY
+                   MOVE '10' TO WS-DESCXREF-STATUS
+           END-START
+           PERFORM UNTIL WS-DESCXREF-STATUS = '10'
+               READ DESCXREF-FILE NEXT RECORD
+                   AT END
+                       MOVE '10' TO WS-DESCXREF-STATUS
+                   NOT AT END
+                       PERFORM 6100-CHECK-KEYWORD-MATCH
+               END-READ
+           END-PERFORM
+           MOVE '00' TO WS-DESCXREF-STATUS.
+
+       6100-CHECK-KEYWORD-MATCH.
+           MOVE 'N' TO WS-MATCH-SW
+           PERFORM VARYING WS-KEYWORD-IDX FROM 1 BY 1
+                   UNTIL WS-KEYWORD-IDX > 5
+                      OR KEYWORD-MATCHED
+               IF DX-KEYWORD(WS-KEYWORD-IDX) = DM-SEARCH-KEYWORD
+                   MOVE 'Y' TO WS-MATCH-SW
+               END-IF
+           END-PERFORM
+           IF KEYWORD-MATCHED
+               ADD 1 TO WS-SEARCH-HITS
+               MOVE DX-CSYSNAME  TO WS-SR-CSYSNAME
+               MOVE DX-LONG-DESC TO WS-SR-LONG-DESC
+               WRITE REPORT-LINE FROM WS-SEARCH-LINE
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE DESCXREF-FILE
+           CLOSE TRAN-FILE
+           CLOSE REPORT-FILE
+           DISPLAY 'EMSDESCM: ADDED   - ' WS-ADD-COUNT
+           DISPLAY 'EMSDESCM: CHANGED - ' WS-CHANGE-COUNT
+           DISPLAY 'EMSDESCM: DELETED - ' WS-DELETE-COUNT
+           DISPLAY 'EMSDESCM: SEARCH HITS - ' WS-SEARCH-HITS.
