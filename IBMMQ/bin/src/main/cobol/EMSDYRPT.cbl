@@ -0,0 +1,244 @@
+      *>****************************************************************
+      *> PROGRAM:  EMSDYRPT
+      *> PURPOSE:  Daily dynamic-routing status report off the EMASSTRT
+      *>           extract.  Rolls up DYNROUTE (ACTIVE/SUSPEND) and
+      *>           DYNTYPE (WLMTOR/WLMAOR) by PLEXNAME/CSYSNAME so that
+      *>           suspended AORs/TORs can be spotted on one page
+      *>           instead of paging through CPSM views plex by plex.
+      *>****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMSDYRPT.
+       AUTHOR. MQ-API-MAINT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMASSTRT-FILE ASSIGN TO EMASSTRT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EMASSTRT-STATUS.
+
+           SELECT SORT-WORK ASSIGN TO SORTWK1.
+
+           SELECT REPORT-FILE ASSIGN TO DYNRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMASSTRT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 152 CHARACTERS.
+       COPY "sampleCopyBook.cpy".
+
+       SD  SORT-WORK
+           RECORD CONTAINS 152 CHARACTERS.
+       01  SW-RECORD.
+           05  SW-PLEXNAME         PIC X(8).
+           05  SW-CSYSNAME         PIC X(8).
+           05  SW-DYNROUTE         PIC X(1).
+           05  SW-DYNTYPE          PIC X(3).
+           05  FILLER              PIC X(132).
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE             PIC X(133).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EMASSTRT-STATUS      PIC XX VALUE SPACES.
+       01  WS-REPORT-STATUS        PIC XX VALUE SPACES.
+       01  WS-EOF-SW               PIC X VALUE 'N'.
+           88  END-OF-SORT                VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-TOTAL-RECS       PIC 9(7) VALUE ZERO.
+           05  WS-TOTAL-SUSPEND    PIC 9(7) VALUE ZERO.
+           05  WS-PLEX-SUSPEND     PIC 9(5) VALUE ZERO.
+           05  WS-LINE-CTR         PIC 9(3) VALUE 99.
+           05  WS-PAGE-CTR         PIC 9(3) VALUE ZERO.
+
+       01  WS-BREAK-KEYS.
+           05  WS-PREV-PLEXNAME    PIC X(8) VALUE SPACES.
+           05  WS-FIRST-RECORD     PIC X VALUE 'Y'.
+               88  IS-FIRST-RECORD        VALUE 'Y'.
+
+       01  WS-HEADING-1.
+           05  FILLER              PIC X(1)  VALUE '1'.
+           05  FILLER              PIC X(41) VALUE
+               'EMSDYRPT - DYNAMIC ROUTING STATUS REPORT'.
+           05  FILLER              PIC X(9)  VALUE SPACES.
+           05  FILLER              PIC X(5)  VALUE 'PAGE '.
+           05  WS-H1-PAGE          PIC ZZZ9.
+
+       01  WS-HEADING-2.
+           05  FILLER              PIC X(1)  VALUE SPACE.
+           05  FILLER              PIC X(8)  VALUE 'PLEXNAME'.
+           05  FILLER              PIC X(2)  VALUE SPACES.
+           05  FILLER              PIC X(8)  VALUE 'CSYSNAME'.
+           05  FILLER              PIC X(2)  VALUE SPACES.
+           05  FILLER              PIC X(4)  VALUE 'TYPE'.
+           05  FILLER              PIC X(4)  VALUE SPACES.
+           05  FILLER              PIC X(8)  VALUE 'DYNROUTE'.
+           05  FILLER              PIC X(4)  VALUE SPACES.
+           05  FILLER              PIC X(6)  VALUE 'ALERT'.
+
+       01  WS-PLEX-BREAK-LINE.
+           05  FILLER              PIC X(1)  VALUE SPACE.
+           05  FILLER              PIC X(9)  VALUE SPACES.
+           05  FILLER              PIC X(13) VALUE 'SUSPENDED IN '.
+           05  WS-PB-PLEXNAME      PIC X(8).
+           05  FILLER              PIC X(3)  VALUE ' - '.
+           05  WS-PB-COUNT         PIC ZZZZ9.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER              PIC X(1)  VALUE SPACE.
+           05  WS-DT-PLEXNAME      PIC X(8).
+           05  FILLER              PIC X(2)  VALUE SPACES.
+           05  WS-DT-CSYSNAME      PIC X(8).
+           05  FILLER              PIC X(2)  VALUE SPACES.
+           05  WS-DT-TYPE          PIC X(4).
+           05  FILLER              PIC X(4)  VALUE SPACES.
+           05  WS-DT-DYNROUTE      PIC X(8).
+           05  FILLER              PIC X(4)  VALUE SPACES.
+           05  WS-DT-ALERT         PIC X(15).
+
+       01  WS-TOTAL-LINE.
+           05  FILLER              PIC X(1)  VALUE SPACE.
+           05  FILLER              PIC X(20) VALUE 'TOTAL RECORDS READ:'.
+           05  WS-TL-RECS          PIC ZZZ,ZZ9.
+           05  FILLER              PIC X(4)  VALUE SPACES.
+           05  FILLER              PIC X(20) VALUE 'TOTAL SUSPENDED:'.
+           05  WS-TL-SUSPEND       PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-SORT-EXTRACT
+           PERFORM 8000-WRITE-TOTALS
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = '00'
+               DISPLAY 'EMSDYRPT: UNABLE TO OPEN DYNRPT - '
+                       WS-REPORT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       2000-SORT-EXTRACT.
+           SORT SORT-WORK
+               ON ASCENDING KEY SW-PLEXNAME
+               ON ASCENDING KEY SW-CSYSNAME
+               INPUT PROCEDURE IS 2100-SORT-INPUT
+               OUTPUT PROCEDURE IS 2200-SORT-OUTPUT.
+
+       2100-SORT-INPUT.
+           OPEN INPUT EMASSTRT-FILE
+           IF WS-EMASSTRT-STATUS NOT = '00'
+               DISPLAY 'EMSDYRPT: UNABLE TO OPEN EMASSTRT - '
+                       WS-EMASSTRT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-EMASSTRT-STATUS = '10'
+               READ EMASSTRT-FILE
+                   AT END
+                       MOVE '10' TO WS-EMASSTRT-STATUS
+                   NOT AT END
+                       MOVE PLEXNAME  TO SW-PLEXNAME
+                       MOVE CSYSNAME  TO SW-CSYSNAME
+                       MOVE DYNROUTE  TO SW-DYNROUTE
+                       MOVE DYNTYPE   TO SW-DYNTYPE
+                       ADD 1 TO WS-TOTAL-RECS
+                       RELEASE SW-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE EMASSTRT-FILE.
+
+       2200-SORT-OUTPUT.
+           MOVE 'N' TO WS-EOF-SW
+           RETURN SORT-WORK
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-RETURN
+           PERFORM UNTIL END-OF-SORT
+               PERFORM 3000-PROCESS-SORTED-RECORD
+               RETURN SORT-WORK
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SW
+               END-RETURN
+           END-PERFORM
+           IF NOT IS-FIRST-RECORD
+               PERFORM 4000-PLEX-BREAK
+           END-IF.
+
+       3000-PROCESS-SORTED-RECORD.
+           IF IS-FIRST-RECORD
+               MOVE 'N' TO WS-FIRST-RECORD
+               MOVE SW-PLEXNAME TO WS-PREV-PLEXNAME
+           END-IF
+           IF SW-PLEXNAME NOT = WS-PREV-PLEXNAME
+               PERFORM 4000-PLEX-BREAK
+               MOVE SW-PLEXNAME TO WS-PREV-PLEXNAME
+           END-IF
+           IF WS-LINE-CTR > 55
+               PERFORM 5000-WRITE-HEADINGS
+           END-IF
+           MOVE SW-PLEXNAME TO WS-DT-PLEXNAME
+           MOVE SW-CSYSNAME TO WS-DT-CSYSNAME
+           EVALUATE TRUE
+               WHEN SW-DYNTYPE = 'TOR'
+                   MOVE 'TOR' TO WS-DT-TYPE
+               WHEN SW-DYNTYPE = 'AOR'
+                   MOVE 'AOR' TO WS-DT-TYPE
+               WHEN OTHER
+                   MOVE SW-DYNTYPE TO WS-DT-TYPE
+           END-EVALUATE
+           EVALUATE SW-DYNROUTE
+               WHEN X'01'
+                   MOVE 'ACTIVE' TO WS-DT-DYNROUTE
+                   MOVE SPACES TO WS-DT-ALERT
+               WHEN X'02'
+                   MOVE 'SUSPEND' TO WS-DT-DYNROUTE
+                   MOVE '*** SUSPENDED ***' TO WS-DT-ALERT
+                   ADD 1 TO WS-PLEX-SUSPEND
+                   ADD 1 TO WS-TOTAL-SUSPEND
+               WHEN OTHER
+                   MOVE 'UNKNOWN' TO WS-DT-DYNROUTE
+                   MOVE SPACES TO WS-DT-ALERT
+           END-EVALUATE
+           WRITE REPORT-LINE FROM WS-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+           ADD 1 TO WS-LINE-CTR.
+
+       4000-PLEX-BREAK.
+           IF WS-PLEX-SUSPEND > 0
+               MOVE WS-PREV-PLEXNAME TO WS-PB-PLEXNAME
+               MOVE WS-PLEX-SUSPEND TO WS-PB-COUNT
+               WRITE REPORT-LINE FROM WS-PLEX-BREAK-LINE
+                   AFTER ADVANCING 1 LINE
+               ADD 1 TO WS-LINE-CTR
+           END-IF
+           MOVE ZERO TO WS-PLEX-SUSPEND.
+
+       5000-WRITE-HEADINGS.
+           ADD 1 TO WS-PAGE-CTR
+           MOVE WS-PAGE-CTR TO WS-H1-PAGE
+           WRITE REPORT-LINE FROM WS-HEADING-1
+               AFTER ADVANCING PAGE
+           WRITE REPORT-LINE FROM WS-HEADING-2
+               AFTER ADVANCING 2 LINES
+           MOVE 4 TO WS-LINE-CTR.
+
+       8000-WRITE-TOTALS.
+           MOVE WS-TOTAL-RECS TO WS-TL-RECS
+           MOVE WS-TOTAL-SUSPEND TO WS-TL-SUSPEND
+           WRITE REPORT-LINE FROM WS-TOTAL-LINE
+               AFTER ADVANCING 2 LINES.
+
+       9000-TERMINATE.
+           CLOSE REPORT-FILE.
