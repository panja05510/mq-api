@@ -0,0 +1,5 @@
+   01 DESC-XREF-RECORD.
+     02 DX-CSYSNAME       PIC X(0008).
+     02 DX-LONG-DESC      PIC X(0100).
+     02 DX-KEYWORDS.
+       03 DX-KEYWORD OCCURS 5 TIMES PIC X(0010).
