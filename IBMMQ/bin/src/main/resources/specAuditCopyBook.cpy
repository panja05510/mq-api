@@ -0,0 +1,11 @@
+   01 SPEC-AUDIT-RECORD.
+     02 SA-CSYSNAME        PIC X(0008).
+     02 SA-PLEXNAME        PIC X(0008).
+     02 SA-CMASNAME        PIC X(0008).
+     02 SA-FIELD-NAME      PIC X(0008).
+     02 SA-OLD-VALUE       PIC X(0008).
+     02 SA-NEW-VALUE       PIC X(0008).
+     02 SA-CHANGE-TYPE     PIC X(0008).
+       88 SA-CHANGED       VALUE 'CHANGED '.
+       88 SA-ADDED         VALUE 'ADDED   '.
+       88 SA-REMOVED       VALUE 'REMOVED '.
