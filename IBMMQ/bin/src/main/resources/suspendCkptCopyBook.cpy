@@ -0,0 +1,4 @@
+   01 SUSP-CKPT-RECORD.
+     02 CK-RESTART-COUNT    PIC 9(0009).
+     02 CK-LAST-CSYSNAME    PIC X(0008).
+     02 CK-APPLIED-COUNT    PIC 9(0009).
