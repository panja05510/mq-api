@@ -0,0 +1,15 @@
+   01 HIER-RECORD.
+     02 HR-LEVEL-CODE      PIC X(0004).
+       88 HR-LEVEL-CMAS    VALUE 'CMAS'.
+       88 HR-LEVEL-PLEX    VALUE 'PLEX'.
+       88 HR-LEVEL-CSYS    VALUE 'CSYS'.
+       88 HR-LEVEL-MVSI    VALUE 'MVSI'.
+       88 HR-LEVEL-CEC     VALUE 'CEC '.
+     02 HR-PARENT-KEY      PIC X(0008).
+     02 HR-CHILD-KEY       PIC X(0008).
+     02 HR-CMASNAME        PIC X(0008).
+     02 HR-PLEXNAME        PIC X(0008).
+     02 HR-CSYSNAME        PIC X(0008).
+     02 HR-MVSNAME         PIC X(0004).
+     02 HR-CECNAME         PIC X(0008).
+     02 HR-SYSPLEX         PIC X(0008).
