@@ -0,0 +1,12 @@
+   01 MAS-NORM-RECORD.
+     02 MN-CMASNAME        PIC X(0008).
+     02 MN-PLEXNAME        PIC X(0008).
+     02 MN-CSYSNAME        PIC X(0008).
+     02 MN-CECNAME         PIC X(0008).
+     02 MN-MVSNAME         PIC X(0004).
+     02 MN-UTC-EPOCH-SECS  PIC S9(0011).
+     02 MN-UTC-DATE        PIC 9(0008).
+     02 MN-UTC-HH          PIC 9(0002).
+     02 MN-UTC-MM          PIC 9(0002).
+     02 MN-UTC-SS          PIC 9(0002).
+     02 FILLER             PIC X(0001).
