@@ -0,0 +1,13 @@
+   01 MAINT-WINDOW-RECORD.
+     02 MW-PLEXNAME       PIC X(0008).
+     02 MW-DOW            PIC 9(0001).
+       88 MW-SUNDAY       VALUE 0.
+       88 MW-MONDAY       VALUE 1.
+       88 MW-TUESDAY      VALUE 2.
+       88 MW-WEDNESDAY    VALUE 3.
+       88 MW-THURSDAY     VALUE 4.
+       88 MW-FRIDAY       VALUE 5.
+       88 MW-SATURDAY     VALUE 6.
+       88 MW-ALL-DAYS     VALUE 9.
+     02 MW-START-HHMM     PIC 9(0004).
+     02 MW-END-HHMM       PIC 9(0004).
