@@ -0,0 +1,5 @@
+   01 SUSP-CTL-RECORD.
+     02 SC-CSYSNAME         PIC X(0008).
+     02 SC-TARGET-DYNROUTE  PIC X(0001).
+       88 SC-TARGET-ACTIVE  VALUE X'01'.
+       88 SC-TARGET-SUSPEND VALUE X'02'.
