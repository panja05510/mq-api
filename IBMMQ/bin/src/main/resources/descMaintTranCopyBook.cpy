@@ -0,0 +1,11 @@
+   01 DESC-MAINT-TRAN.
+     02 DM-FUNCTION       PIC X(0001).
+       88 DM-ADD          VALUE 'A'.
+       88 DM-CHANGE       VALUE 'C'.
+       88 DM-DELETE       VALUE 'D'.
+       88 DM-SEARCH       VALUE 'S'.
+     02 DM-CSYSNAME       PIC X(0008).
+     02 DM-LONG-DESC      PIC X(0100).
+     02 DM-KEYWORDS.
+       03 DM-KEYWORD OCCURS 5 TIMES PIC X(0010).
+     02 DM-SEARCH-KEYWORD PIC X(0010).
