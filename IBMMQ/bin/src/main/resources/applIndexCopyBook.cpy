@@ -0,0 +1,5 @@
+   01 APPL-INDEX-RECORD.
+     02 AX-CSYSAPPL       PIC X(0008).
+     02 AX-CSYSNAME       PIC X(0008).
+     02 AX-PLEXNAME       PIC X(0008).
+     02 AX-CMASNAME       PIC X(0008).
